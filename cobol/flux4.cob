@@ -1,22 +1,266 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. MAGNETIC-FLUX-DENSITY.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01  PI          PIC 9(4)V99 VALUE 3.1416.
-01  B           PIC 9(4)V99.
-01  U           PIC 9(4)V99.
-01  I           PIC 9(4)V99.
-01  R           PIC 9(4)V99.
-
-PROCEDURE DIVISION.
-    DISPLAY "Enter the magnetic permeability (u): "
-    ACCEPT U
-    DISPLAY "Enter the current flowing through the coil (i): "
-    ACCEPT I
-    DISPLAY "Enter the radius of the coil (r): "
-    ACCEPT R
-    COMPUTE B = (U * I) / (2 * PI * R)
-    DISPLAY "The magnetic flux density is: " B
-    STOP RUN.
-
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.     MAGNETIC-FLUX-DENSITY.
+000120 AUTHOR.         D. OKONKWO.
+000130 INSTALLATION.   COIL TEST BENCH - MAGNETICS LAB.
+000140 DATE-WRITTEN.   2019-04-02.
+000150 DATE-COMPILED.
+000160*
+000170* MODIFICATION HISTORY
+000180*    2019-04-02  DPO  ORIGINAL - INTERACTIVE SINGLE-COIL CALC FROM
+000190*                     PERMEABILITY (U), CURRENT (I), RADIUS (R).
+000200*    2026-08-09  DPO  RESTRUCTURED TO NUMBERED PARAGRAPHS.  MOVED
+000210*                     THE FORMULA INTO SUBPROGRAM MAGCALC SO THE
+000220*                     COIL RECONCILIATION RUN (COILRECN) USES THE
+000230*                     SAME LOGIC AS THIS PROGRAM.
+000240*    2026-08-09  DPO  REPLACED THE HAND-TYPED PERMEABILITY (U)
+000250*                     WITH A CORE-MATERIAL CODE LOOKED UP AGAINST
+000260*                     THE TABLE IN SUBPROGRAM MATLOOKUP.
+000270*    2026-08-09  DPO  OPERATOR MAY NOW ENTER THE RADIUS (R) IN
+000280*                     INCHES INSTEAD OF METERS.  UNITCONV DOES THE
+000290*                     CONVERSION BEFORE THE COMPUTE.
+000300*    2026-08-09  DPO  OPERATOR NOW ALSO ENTERS THE COIL'S PART
+000310*                     NUMBER.  SUBPROGRAM SPECCHK LOOKS UP THE
+000320*                     EXPECTED FLUX DENSITY RANGE FOR THAT PART
+000330*                     AND A WARNING IS DISPLAYED WHEN THE RESULT
+000340*                     FALLS OUTSIDE IT, SO THE OPERATOR DOESN'T
+000350*                     HAVE TO CHECK A PAPER SPEC SHEET BY HAND.
+000360*    2026-08-09  DPO  LOG EVERY CALCULATION TO AN AUDIT TRAIL FILE
+000370*                     (COILAUD) WITH A TIMESTAMP, THE OPERATOR ID,
+000380*                     THE INPUT VALUES (U/I/R), AND THE COMPUTED
+000390*                     RESULT, SO THERE IS A PERMANENT RECORD TO
+000400*                     PULL FOR COMPLIANCE OR WARRANTY DISPUTES.
+000410*    2026-08-09  DPO  WIDENED THE METERS-SCALE AND FLUX-DENSITY
+000420*                     FIELDS TO FOUR DECIMAL PLACES TO MATCH THE
+000430*                     SAME CHANGE IN UNITCONV/MAGCALC - TWO WAS
+000440*                     NOT ENOUGH ROOM FOR A SMALL IMPERIAL RADIUS
+000450*                     TO SURVIVE THE CONVERSION TO METERS.  ALSO
+000460*                     VALIDATE THE RADIUS BEFORE CALLING UNITCONV
+000470*                     INSTEAD OF AFTER, SO A BAD READING IS CAUGHT
+000480*                     BEFORE ANY ARITHMETIC RUNS AGAINST IT.
+000490*
+000500 ENVIRONMENT DIVISION.
+000510 CONFIGURATION SECTION.
+000520 SOURCE-COMPUTER.   GNUCOBOL.
+000530 OBJECT-COMPUTER.   GNUCOBOL.
+000540 INPUT-OUTPUT SECTION.
+000550 FILE-CONTROL.
+000560     SELECT AUDIT-FILE ASSIGN TO "COILAUD"
+000570         ORGANIZATION IS LINE SEQUENTIAL
+000580         FILE STATUS IS WS-AUDIT-STATUS.
+000590*
+000600 DATA DIVISION.
+000610 FILE SECTION.
+000620 FD  AUDIT-FILE
+000630     RECORDING MODE IS F.
+000640     COPY AUDITREC.
+000650*
+000660 WORKING-STORAGE SECTION.
+000670 77  WS-COIL-ID               PIC X(06).
+000680 77  WS-OPERATOR-ID           PIC X(08).
+000690 77  WS-AUDIT-STATUS          PIC X(02).
+000700 77  WS-RUN-DATE-8            PIC 9(08).
+000710 77  WS-RUN-TIME              PIC 9(08).
+000720 77  WS-PART-NUMBER           PIC X(06).
+000730 77  WS-CORE-MATERIAL-CODE    PIC X(04).
+000740 77  WS-PERMEABILITY          PIC 9(04)V99.
+000750 77  WS-CURRENT               PIC 9(04)V99.
+000760 77  WS-RADIUS                PIC 9(04)V99.
+000770 77  WS-RADIUS-M               PIC 9(04)V9999.
+000780 77  WS-FLUX-DENSITY          PIC 9(04)V9999.
+000790 77  WS-SPEC-LOW-LIMIT        PIC 9(04)V9999.
+000800 77  WS-SPEC-HIGH-LIMIT       PIC 9(04)V9999.
+000810 77  WS-UOM-FLAG               PIC X(01).
+000820     88  WS-UOM-METRIC                    VALUE 'M'.
+000830     88  WS-UOM-IMPERIAL                  VALUE 'I'.
+000840*
+000850 01  WS-CALC-RETURN-CODE          PIC 9(02).
+000860     88  CALC-VALID                       VALUE ZERO.
+000870     88  CALC-INVALID-RADIUS              VALUE 01.
+000880*
+000890 01  WS-MATERIAL-RETURN-CODE      PIC 9(02).
+000900     88  MATERIAL-FOUND                   VALUE ZERO.
+000910     88  MATERIAL-NOT-FOUND               VALUE 01.
+000920*
+000930 01  WS-UOM-RETURN-CODE           PIC 9(02).
+000940     88  UOM-VALID                        VALUE ZERO.
+000950*
+000960 01  WS-SPEC-RETURN-CODE          PIC 9(02).
+000970     88  SPEC-IN-SPEC                     VALUE ZERO.
+000980     88  SPEC-OUT-OF-SPEC                 VALUE 01.
+000990     88  SPEC-PART-NOT-FOUND               VALUE 02.
+001000*
+001010 PROCEDURE DIVISION.
+001020*
+001030 0000-MAINLINE.
+001040     PERFORM 0500-OPEN-AUDIT-FILE THRU 0500-EXIT.
+001050     PERFORM 1000-GET-COIL-DATA THRU 1000-EXIT.
+001060     PERFORM 1500-LOOKUP-PERMEABILITY THRU 1500-EXIT.
+001070     PERFORM 1700-VALIDATE-RADIUS THRU 1700-EXIT.
+001080     IF NOT MATERIAL-FOUND
+001090         DISPLAY "COIL " WS-COIL-ID
+001100             " REJECTED - UNKNOWN CORE MATERIAL CODE "
+001110             WS-CORE-MATERIAL-CODE
+001120     ELSE
+001130         IF NOT CALC-VALID
+001140             DISPLAY "COIL " WS-COIL-ID
+001150                 " REJECTED - INVALID RADIUS - ZERO OR "
+001160                 "NON-NUMERIC"
+001170         ELSE
+001180             PERFORM 1800-CONVERT-RADIUS THRU 1800-EXIT
+001190             IF NOT UOM-VALID
+001200                 DISPLAY "COIL " WS-COIL-ID
+001210                     " REJECTED - INVALID UNIT-OF-MEASURE FLAG - "
+001220                     "NOT M OR I"
+001230             ELSE
+001240                 PERFORM 2000-COMPUTE-FLUX THRU 2000-EXIT
+001250                 PERFORM 3000-SHOW-RESULT THRU 3000-EXIT
+001260             END-IF
+001270         END-IF
+001280     END-IF.
+001290     CLOSE AUDIT-FILE.
+001300     STOP RUN.
+001310*
+001320* ---------------------------------------------------------------
+001330* 0500-OPEN-AUDIT-FILE - THE AUDIT TRAIL IS A PERMANENT, GROWING
+001340* RECORD ACROSS RUNS, NOT A PER-RUN REPORT, SO IT IS OPENED FOR
+001350* EXTEND (APPEND) RATHER THAN OUTPUT.  THE FIRST RUN ON A GIVEN
+001360* SYSTEM FINDS NO AUDIT FILE YET, SO THAT CASE FALLS BACK TO
+001370* CREATING ONE.
+001380* ---------------------------------------------------------------
+001390 0500-OPEN-AUDIT-FILE.
+001400     OPEN EXTEND AUDIT-FILE.
+001410     IF WS-AUDIT-STATUS = "35"
+001420         OPEN OUTPUT AUDIT-FILE
+001430     END-IF.
+001440     ACCEPT WS-RUN-DATE-8 FROM DATE YYYYMMDD.
+001450     ACCEPT WS-RUN-TIME FROM TIME.
+001460 0500-EXIT.
+001470     EXIT.
+001480*
+001490* ---------------------------------------------------------------
+001500* 1000-GET-COIL-DATA - PROMPT THE OPERATOR FOR ONE COIL'S DATA.
+001510* ---------------------------------------------------------------
+001520 1000-GET-COIL-DATA.
+001530     DISPLAY "ENTER THE OPERATOR ID: ".
+001540     ACCEPT WS-OPERATOR-ID.
+001550     DISPLAY "ENTER THE COIL ID: ".
+001560     ACCEPT WS-COIL-ID.
+001570     DISPLAY "ENTER THE COIL PART NUMBER: ".
+001580     ACCEPT WS-PART-NUMBER.
+001590     DISPLAY "ENTER THE CORE MATERIAL CODE: ".
+001600     ACCEPT WS-CORE-MATERIAL-CODE.
+001610     DISPLAY "ENTER THE CURRENT THROUGH THE COIL (I): ".
+001620     ACCEPT WS-CURRENT.
+001630     DISPLAY "ENTER THE RADIUS OF THE COIL (R): ".
+001640     ACCEPT WS-RADIUS.
+001650     DISPLAY "ENTER THE UNIT OF MEASURE FOR THE RADIUS ",
+001660         "(M=METERS, I=INCHES): ".
+001670     ACCEPT WS-UOM-FLAG.
+001680 1000-EXIT.
+001690     EXIT.
+001700*
+001710* ---------------------------------------------------------------
+001720* 1500-LOOKUP-PERMEABILITY - CALL MATLOOKUP TO TRANSLATE THE CORE
+001730* MATERIAL CODE INTO THE SHOP-STANDARD PERMEABILITY (U) INSTEAD
+001740* OF LEAVING THAT UP TO THE OPERATOR'S MEMORY.
+001750* ---------------------------------------------------------------
+001760 1500-LOOKUP-PERMEABILITY.
+001770     CALL "MATLOOKUP" USING WS-CORE-MATERIAL-CODE WS-PERMEABILITY
+001780         WS-MATERIAL-RETURN-CODE.
+001790 1500-EXIT.
+001800     EXIT.
+001810*
+001820* ---------------------------------------------------------------
+001830* 1700-VALIDATE-RADIUS - REJECT A ZERO, BLANK OR NON-NUMERIC
+001840* RADIUS BEFORE UNITCONV OR MAGCALC EVER SEE IT, SO A BAD READING
+001850* NEVER DRIVES A UNIT CONVERSION OR A DIVIDE BY ZERO.
+001860* ---------------------------------------------------------------
+001870 1700-VALIDATE-RADIUS.
+001880     SET CALC-VALID TO TRUE.
+001890     IF WS-RADIUS IS NOT NUMERIC
+001900             OR WS-RADIUS = ZERO
+001910         SET CALC-INVALID-RADIUS TO TRUE
+001920     END-IF.
+001930 1700-EXIT.
+001940     EXIT.
+001950*
+001960* ---------------------------------------------------------------
+001970* 1800-CONVERT-RADIUS - CONVERT THE RADIUS TO METERS IF THE
+001980* OPERATOR GAUGED IT IN INCHES, SO MAGCALC ALWAYS SEES METRIC.
+001990* ---------------------------------------------------------------
+002000 1800-CONVERT-RADIUS.
+002010     CALL "UNITCONV" USING WS-UOM-FLAG WS-RADIUS
+002020         WS-RADIUS-M WS-UOM-RETURN-CODE.
+002030 1800-EXIT.
+002040     EXIT.
+002050*
+002060* ---------------------------------------------------------------
+002070* 2000-COMPUTE-FLUX - CALL MAGCALC TO VALIDATE THE RADIUS AND, IF
+002080* IT IS GOOD, APPLY THE MAGNETIC FLUX DENSITY FORMULA.
+002090* ---------------------------------------------------------------
+002100 2000-COMPUTE-FLUX.
+002110     CALL "MAGCALC" USING WS-PERMEABILITY WS-CURRENT WS-RADIUS-M
+002120         WS-FLUX-DENSITY WS-CALC-RETURN-CODE.
+002130 2000-EXIT.
+002140     EXIT.
+002150*
+002160* ---------------------------------------------------------------
+002170* 3000-SHOW-RESULT - DISPLAY THE COMPUTED RESULT, OR AN ERROR IF
+002180* MAGCALC REJECTED THE INPUT.  A GOOD RESULT IS ALSO CHECKED
+002190* AGAINST THE PART NUMBER'S EXPECTED SPEC RANGE.
+002200* ---------------------------------------------------------------
+002210 3000-SHOW-RESULT.
+002220     IF CALC-VALID
+002230         DISPLAY "COIL " WS-COIL-ID
+002240             " MAGNETIC FLUX DENSITY = " WS-FLUX-DENSITY " TESLA"
+002250         PERFORM 3500-CHECK-SPEC THRU 3500-EXIT
+002260         PERFORM 3600-WRITE-AUDIT-RECORD THRU 3600-EXIT
+002270     ELSE
+002280         DISPLAY "COIL " WS-COIL-ID
+002290             " REJECTED - INVALID RADIUS - ZERO OR NON-NUMERIC"
+002300     END-IF.
+002310 3000-EXIT.
+002320     EXIT.
+002330*
+002340* ---------------------------------------------------------------
+002350* 3500-CHECK-SPEC - LOOK UP THE SHOP-STANDARD EXPECTED FLUX
+002360* DENSITY RANGE FOR THIS COIL'S PART NUMBER AND WARN THE OPERATOR
+002370* IF THE RESULT JUST DISPLAYED FALLS OUTSIDE IT, INSTEAD OF
+002380* LEAVING THAT UP TO A PAPER SPEC SHEET.
+002390* ---------------------------------------------------------------
+002400 3500-CHECK-SPEC.
+002410     CALL "SPECCHK" USING WS-PART-NUMBER WS-FLUX-DENSITY
+002420         WS-SPEC-LOW-LIMIT WS-SPEC-HIGH-LIMIT WS-SPEC-RETURN-CODE.
+002430     IF SPEC-OUT-OF-SPEC
+002440         DISPLAY "*** WARNING - COIL " WS-COIL-ID
+002450             " IS OUT OF SPEC FOR PART " WS-PART-NUMBER
+002460             " (EXPECTED " WS-SPEC-LOW-LIMIT " TO "
+002470             WS-SPEC-HIGH-LIMIT ") ***"
+002480     END-IF.
+002490     IF SPEC-PART-NOT-FOUND
+002500         DISPLAY "*** WARNING - NO SPEC RANGE ON FILE FOR PART "
+002510             WS-PART-NUMBER " ***"
+002520     END-IF.
+002530 3500-EXIT.
+002540     EXIT.
+002550*
+002560* ---------------------------------------------------------------
+002570* 3600-WRITE-AUDIT-RECORD - LOG THIS CALCULATION TO THE PERMANENT
+002580* AUDIT TRAIL SO IT CAN BE PULLED LATER FOR COMPLIANCE OR
+002590* WARRANTY PURPOSES INSTEAD OF RELYING ON WHATEVER PRINTOUT
+002600* SURVIVES.
+002610* ---------------------------------------------------------------
+002620 3600-WRITE-AUDIT-RECORD.
+002630     MOVE SPACES TO AUDIT-RECORD.
+002640     MOVE WS-RUN-DATE-8 TO AR-RUN-DATE.
+002650     MOVE WS-RUN-TIME TO AR-RUN-TIME.
+002660     MOVE WS-OPERATOR-ID TO AR-OPERATOR-ID.
+002670     MOVE "FLUX4   " TO AR-PROGRAM-ID.
+002680     MOVE WS-COIL-ID TO AR-COIL-ID.
+002690     MOVE WS-PERMEABILITY TO AR-INPUT-1.
+002700     MOVE WS-CURRENT TO AR-INPUT-2.
+002710     MOVE WS-RADIUS-M TO AR-INPUT-3.
+002720     MOVE WS-FLUX-DENSITY TO AR-RESULT.
+002730     WRITE AUDIT-RECORD.
+002740 3600-EXIT.
+002750     EXIT.
