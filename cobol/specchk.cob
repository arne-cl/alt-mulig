@@ -0,0 +1,80 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.     SPECCHK.
+000120 AUTHOR.         D. OKONKWO.
+000130 INSTALLATION.   COIL TEST BENCH - MAGNETICS LAB.
+000140 DATE-WRITTEN.   2026-08-09.
+000150 DATE-COMPILED.
+000160*
+000170* MODIFICATION HISTORY
+000180*    2026-08-09  DPO  ORIGINAL - SHOP-STANDARD EXPECTED FLUX
+000190*                     DENSITY RANGE BY COIL PART NUMBER, CALLED BY
+000200*                     FLUX-DENSITY AND MAGNETIC-FLUX-DENSITY SO A
+000210*                     COMPUTED RESULT CAN BE JUDGED AGAINST SPEC
+000220*                     INSTEAD OF HANDED BACK WITH NO OPINION.
+000230*    2026-08-09  DPO  RESET SRT-IDX TO 1 BEFORE EACH SEARCH - THIS
+000240*                     IS A CALLED SUBPROGRAM WHOSE WORKING-STORAGE
+000250*                     SURVIVES ACROSS CALLS, SO WITHOUT THE RESET
+000260*                     A SEARCH PICKED UP WHEREVER THE INDEX WAS
+000270*                     LEFT BY THE PREVIOUS CALL INSTEAD OF
+000280*                     STARTING OVER AT THE TOP OF THE TABLE.  ALSO
+000290*                     WIDENED LK-RESULT, LK-LOW-LIMIT AND
+000300*                     LK-HIGH-LIMIT TO FOUR DECIMAL PLACES TO
+000310*                     MATCH THE WIDENED FLUX DENSITY THE CALLERS
+000320*                     NOW PASS IN.
+000330*
+000340 ENVIRONMENT DIVISION.
+000350 CONFIGURATION SECTION.
+000360 SOURCE-COMPUTER.   GNUCOBOL.
+000370 OBJECT-COMPUTER.   GNUCOBOL.
+000380*
+000390 DATA DIVISION.
+000400 WORKING-STORAGE SECTION.
+000410*
+000420* SHOP-STANDARD EXPECTED FLUX DENSITY RANGE BY PART NUMBER.
+000430* CHANGE HERE, NOT AT THE TERMINAL, WHEN ENGINEERING REVISES A
+000440* SPEC SHEET.
+000450*
+000460 01  SPEC-RANGE-VALUES.
+000470     05  FILLER          PIC X(18) VALUE "PN0001000000010000".
+000480     05  FILLER          PIC X(18) VALUE "PN0002000500020000".
+000490     05  FILLER          PIC X(18) VALUE "PN0003001000030000".
+000500     05  FILLER          PIC X(18) VALUE "PN0004000200500000".
+000510     05  FILLER          PIC X(18) VALUE "PN0005010000900000".
+000520*
+000530 01  SPEC-RANGE-TABLE REDEFINES SPEC-RANGE-VALUES.
+000540     05  SRT-ENTRY OCCURS 5 TIMES INDEXED BY SRT-IDX.
+000550         10  SRT-PART-NUMBER      PIC X(06).
+000560         10  SRT-LOW-LIMIT        PIC 9(04)V99.
+000570         10  SRT-HIGH-LIMIT       PIC 9(04)V99.
+000580*
+000590 LINKAGE SECTION.
+000600 01  LK-PART-NUMBER           PIC X(06).
+000610 01  LK-RESULT                PIC 9(04)V9999.
+000620 01  LK-LOW-LIMIT             PIC 9(04)V9999.
+000630 01  LK-HIGH-LIMIT            PIC 9(04)V9999.
+000640 01  LK-RETURN-CODE           PIC 9(02).
+000650     88  LK-IN-SPEC                   VALUE ZERO.
+000660     88  LK-OUT-OF-SPEC               VALUE 01.
+000670     88  LK-PART-NOT-FOUND            VALUE 02.
+000680*
+000690 PROCEDURE DIVISION USING LK-PART-NUMBER LK-RESULT LK-LOW-LIMIT
+000700         LK-HIGH-LIMIT LK-RETURN-CODE.
+000710*
+000720 0000-MAINLINE.
+000730     MOVE ZERO TO LK-LOW-LIMIT.
+000740     MOVE ZERO TO LK-HIGH-LIMIT.
+000750     SET SRT-IDX TO 1.
+000760     SEARCH SRT-ENTRY
+000770         AT END
+000780             SET LK-PART-NOT-FOUND TO TRUE
+000790         WHEN SRT-PART-NUMBER (SRT-IDX) = LK-PART-NUMBER
+000800             MOVE SRT-LOW-LIMIT (SRT-IDX) TO LK-LOW-LIMIT
+000810             MOVE SRT-HIGH-LIMIT (SRT-IDX) TO LK-HIGH-LIMIT
+000820             IF LK-RESULT < LK-LOW-LIMIT OR
+000830                     LK-RESULT > LK-HIGH-LIMIT
+000840                 SET LK-OUT-OF-SPEC TO TRUE
+000850             ELSE
+000860                 SET LK-IN-SPEC TO TRUE
+000870             END-IF
+000880     END-SEARCH.
+000890     GOBACK.
