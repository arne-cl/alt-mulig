@@ -1,24 +1,629 @@
-IDENTIFICATION DIVISION.
-    PROGRAM-ID. FLUX-DENSITY.
-
-DATA DIVISION.
-    WORKING-STORAGE SECTION.
-    01  PI              PIC 9(8)V99 VALUE 3.14159265.
-    01  COIL-DIAMETER   PIC 9(8)V99.
-    01  COIL-LENGTH     PIC 9(8)V99.
-    01  CURRENT         PIC 9(8)V99.
-    01  FLUX-DENSITY    PIC 9(8)V99.
-
-    PROCEDURE DIVISION.
-    DISPLAY "Enter the diameter of the coil in meters: "
-    ACCEPT COIL-DIAMETER
-    DISPLAY "Enter the length of the coil in meters: "
-    ACCEPT COIL-LENGTH
-    DISPLAY "Enter the current flowing through the coil in amperes: "
-    ACCEPT CURRENT
-
-    COMPUTE FLUX-DENSITY = (2 * PI * COIL-LENGTH * CURRENT) / (COIL-DIAMETER * COIL-DIAMETER)
-    ROUNDED
-    DISPLAY "The magnetic flux density is ", FLUX-DENSITY, " tesla."
-    STOP RUN.
-
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.     FLUX-DENSITY.
+000120 AUTHOR.         D. OKONKWO.
+000130 INSTALLATION.   COIL TEST BENCH - MAGNETICS LAB.
+000140 DATE-WRITTEN.   2019-03-11.
+000150 DATE-COMPILED.
+000160*
+000170* MODIFICATION HISTORY
+000180*    2019-03-11  DPO  ORIGINAL - INTERACTIVE SINGLE-COIL CALC.
+000190*    2026-08-09  DPO  BATCH MODE - DRIVE FROM COIL-SPEC-FILE.
+000200*    2026-08-09  DPO  WRITE RESULTS TO A PRINTED REPORT (COILRPT)
+000210*                     WITH PAGE HEADINGS INSTEAD OF DISPLAY ONLY.
+000220*    2026-08-09  DPO  VALIDATE DIAMETER/LENGTH/CURRENT BEFORE THE
+000230*                     COMPUTE.  BAD COILS ARE REJECTED TO COILEXC
+000240*                     INSTEAD OF ABENDING THE WHOLE RUN.
+000250*    2026-08-09  DPO  MOVED VALIDATION AND THE FLUX FORMULA INTO
+000260*                     CALLED SUBPROGRAM FLUXCALC SO THE COIL
+000270*                     RECONCILIATION RUN (COILRECN) USES THE SAME
+000280*                     LOGIC AS THIS PROGRAM.
+000290*    2026-08-09  DPO  EACH ACCEPTED COIL NOW ALSO WRITES A HISTORY
+000300*                     TRANSACTION (COILTRAN) FOR MASTUPD TO ROLL
+000310*                     INTO THE COIL MASTER FILE.
+000320*    2026-08-09  DPO  CONVERT DIAMETER/LENGTH FROM INCHES TO
+000330*                     METERS VIA UNITCONV WHEN CS-UOM-FLAG SAYS
+000340*                     IMPERIAL, SO THE COMPUTE ALWAYS SEES METRIC
+000350*                     READINGS.
+000360*    2026-08-09  DPO  CHECKPOINT THE LAST COIL-ID PROCESSED EVERY
+000370*                     FEW COILS (COILCKPT) AND RESTART AFTER IT
+000380*                     AUTOMATICALLY IF A PRIOR RUN LEFT ONE
+000390*                     BEHIND, SO AN ABEND PARTWAY THROUGH A
+000400*                     SHIFT DOESN'T MEAN REPROCESSING COILS
+000410*                     ALREADY DONE.
+000420*    2026-08-09  DPO  LOOK UP THE EXPECTED FLUX DENSITY RANGE FOR
+000430*                     THE COIL'S PART NUMBER (SUBPROGRAM SPECCHK)
+000440*                     AND LIST ANY ACCEPTED COIL THAT COMES OUT
+000450*                     OF SPEC ON A SEPARATE EXCEPTION REPORT
+000460*                     (COILOOS) INSTEAD OF LEAVING QA TO CHECK
+000470*                     EVERY PRINTOUT BY HAND.
+000480*    2026-08-09  DPO  LOG EVERY CALCULATION TO AN AUDIT TRAIL FILE
+000490*                     (COILAUD) WITH A TIMESTAMP, THE OPERATOR ID,
+000500*                     THE INPUT VALUES, AND THE COMPUTED RESULT,
+000510*                     SO THERE IS A PERMANENT RECORD TO PULL FOR
+000520*                     COMPLIANCE OR WARRANTY DISPUTES.
+000530*    2026-08-09  DPO  WIDENED THE METERS-SCALE AND FLUX-DENSITY
+000540*                     FIELDS TO FOUR DECIMAL PLACES - TWO WAS NOT
+000550*                     ENOUGH ROOM FOR A SMALL IMPERIAL READING TO
+000560*                     SURVIVE THE INCHES-TO-METERS CONVERSION
+000570*                     WITHOUT ROUNDING TO ZERO.  MOVED THE
+000580*                     DIAMETER/LENGTH/CURRENT VALIDATION AHEAD OF
+000590*                     THE CALL TO UNITCONV SO A BAD READING IS
+000600*                     CAUGHT BEFORE ANY ARITHMETIC RUNS AGAINST
+000610*                     IT, NOT AFTER.  WIDENED WS-REJECT-REASON AND
+000620*                     OL-REASON SO THE LONGER REASON TEXT NO
+000630*                     LONGER TRUNCATES.  A RESTART WHOSE
+000640*                     CHECKPOINT COIL-ID NEVER MATCHES AN ID IN
+000650*                     THE CURRENT FILE NOW GETS A WARNING INSTEAD
+000660*                     OF SILENTLY SKIPPING THE WHOLE SHIFT.
+000661*    2026-08-09  DPO  FIXED A TWO-BYTE FILLER MISCOUNT IN
+000662*                     WS-HEADING-1.  ALSO: A RESTARTED RUN NOW
+000663*                     OPENS COILTRAN FOR EXTEND INSTEAD OF
+000664*                     OUTPUT, SO IT NO LONGER TRUNCATES AWAY THE
+000665*                     PRE-CHECKPOINT COILS' HISTORY TRANSACTIONS
+000666*                     THE ABORTED RUN ALREADY WROTE - THOSE
+000667*                     READINGS FEED THE PERMANENT COIL MASTER
+000668*                     VIA MASTUPD AND MUST SURVIVE A RESTART THE
+000669*                     SAME WAY COILAUD ALREADY DOES.
+000670*
+000680 ENVIRONMENT DIVISION.
+000690 CONFIGURATION SECTION.
+000700 SOURCE-COMPUTER.   GNUCOBOL.
+000710 OBJECT-COMPUTER.   GNUCOBOL.
+000720 INPUT-OUTPUT SECTION.
+000730 FILE-CONTROL.
+000740     SELECT COIL-SPEC-FILE ASSIGN TO "COILIN"
+000750         ORGANIZATION IS LINE SEQUENTIAL.
+000760     SELECT REPORT-FILE ASSIGN TO "COILRPT"
+000770         ORGANIZATION IS LINE SEQUENTIAL.
+000780     SELECT EXCEPTION-FILE ASSIGN TO "COILEXC"
+000790         ORGANIZATION IS LINE SEQUENTIAL.
+000800     SELECT TRANS-FILE ASSIGN TO "COILTRAN"
+000810         ORGANIZATION IS LINE SEQUENTIAL.
+000820     SELECT CHECKPOINT-FILE ASSIGN TO "COILCKPT"
+000830         ORGANIZATION IS LINE SEQUENTIAL
+000840         FILE STATUS IS WS-CKPT-STATUS.
+000850     SELECT OOS-FILE ASSIGN TO "COILOOS"
+000860         ORGANIZATION IS LINE SEQUENTIAL.
+000870     SELECT AUDIT-FILE ASSIGN TO "COILAUD"
+000880         ORGANIZATION IS LINE SEQUENTIAL
+000890         FILE STATUS IS WS-AUDIT-STATUS.
+000900*
+000910 DATA DIVISION.
+000920 FILE SECTION.
+000930 FD  COIL-SPEC-FILE
+000940     RECORDING MODE IS F.
+000950     COPY COILREC.
+000960*
+000970 FD  REPORT-FILE
+000980     RECORDING MODE IS F.
+000990 01  REPORT-RECORD               PIC X(80).
+001000*
+001010 FD  EXCEPTION-FILE
+001020     RECORDING MODE IS F.
+001030 01  EXCEPTION-RECORD            PIC X(80).
+001040*
+001050 FD  TRANS-FILE
+001060     RECORDING MODE IS F.
+001070     COPY COILTRAN.
+001080*
+001090 FD  CHECKPOINT-FILE
+001100     RECORDING MODE IS F.
+001110 01  CHECKPOINT-RECORD.
+001120     05  CK-LAST-COIL-ID          PIC X(06).
+001130     05  FILLER                   PIC X(74).
+001140*
+001150 FD  OOS-FILE
+001160     RECORDING MODE IS F.
+001170 01  OOS-RECORD                  PIC X(80).
+001180*
+001190 FD  AUDIT-FILE
+001200     RECORDING MODE IS F.
+001210     COPY AUDITREC.
+001220*
+001230 WORKING-STORAGE SECTION.
+001240 77  WS-FLUX-DENSITY          PIC 9(04)V9999.
+001250 77  WS-DIAMETER-M             PIC 9(04)V9999.
+001260 77  WS-LENGTH-M               PIC 9(04)V9999.
+001270 77  WS-UOM-RETURN-CODE        PIC 9(02).
+001280     88  UOM-VALID                        VALUE ZERO.
+001290 77  WS-LINE-COUNT            PIC 9(02) VALUE ZERO.
+001300 77  WS-PAGE-COUNT            PIC 9(04) VALUE ZERO.
+001310 77  WS-LINES-PER-PAGE        PIC 9(02) VALUE 50.
+001320 77  WS-ACCEPTED-COUNT        PIC 9(05) VALUE ZERO.
+001330 77  WS-REJECTED-COUNT        PIC 9(05) VALUE ZERO.
+001340 77  WS-CKPT-STATUS            PIC X(02).
+001350 77  WS-CHECKPOINT-INTERVAL    PIC 9(02) VALUE 10.
+001360 77  WS-COILS-SINCE-CKPT       PIC 9(02) VALUE ZERO.
+001370 77  WS-LAST-CHECKPOINT-ID     PIC X(06) VALUE SPACE.
+001380 77  WS-SPEC-LOW-LIMIT        PIC 9(04)V9999.
+001390 77  WS-SPEC-HIGH-LIMIT       PIC 9(04)V9999.
+001400 77  WS-OPERATOR-ID           PIC X(08).
+001410 77  WS-RUN-TIME              PIC 9(08).
+001420 77  WS-AUDIT-STATUS          PIC X(02).
+001430*
+001440 01  WS-SWITCHES.
+001450     05  WS-EOF-SWITCH        PIC X(01) VALUE 'N'.
+001460         88  EOF-YES                    VALUE 'Y'.
+001470         88  EOF-NO                     VALUE 'N'.
+001480     05  WS-RESTART-SWITCH    PIC X(01) VALUE 'N'.
+001490         88  RESTART-ACTIVE             VALUE 'Y'.
+001500         88  RESTART-INACTIVE           VALUE 'N'.
+001510     05  WS-CKPT-SKIP-SWITCH  PIC X(01) VALUE 'N'.
+001520         88  CKPT-SKIP-WAS-EMPTY        VALUE 'Y'.
+001530         88  CKPT-SKIP-NOT-EMPTY        VALUE 'N'.
+001540*
+001550 01  WS-CALC-RETURN-CODE          PIC 9(02).
+001560     88  CALC-VALID                       VALUE ZERO.
+001570     88  CALC-INVALID-DIAMETER            VALUE 01.
+001580     88  CALC-INVALID-LENGTH              VALUE 02.
+001590     88  CALC-INVALID-CURRENT             VALUE 03.
+001600     88  CALC-INVALID-UOM-FLAG            VALUE 04.
+001610*
+001620 01  WS-SPEC-RETURN-CODE          PIC 9(02).
+001630     88  SPEC-IN-SPEC                     VALUE ZERO.
+001640     88  SPEC-OUT-OF-SPEC                 VALUE 01.
+001650     88  SPEC-PART-NOT-FOUND               VALUE 02.
+001660*
+001670 01  WS-REJECT-REASON             PIC X(44) VALUE SPACE.
+001680*
+001690 01  WS-EXCEPTION-LINE.
+001700     05  FILLER               PIC X(01) VALUE SPACE.
+001710     05  XL-COIL-ID           PIC X(08).
+001720     05  FILLER               PIC X(02) VALUE SPACE.
+001730     05  XL-REASON            PIC X(44).
+001740     05  FILLER               PIC X(25) VALUE SPACE.
+001750*
+001760 01  WS-OOS-LINE.
+001770     05  FILLER               PIC X(01) VALUE SPACE.
+001780     05  OL-COIL-ID           PIC X(08).
+001790     05  FILLER               PIC X(02) VALUE SPACE.
+001800     05  OL-PART-NUMBER       PIC X(08).
+001810     05  FILLER               PIC X(02) VALUE SPACE.
+001820     05  OL-RESULT            PIC ZZZ9.9999.
+001830     05  FILLER               PIC X(02) VALUE SPACE.
+001840     05  OL-LOW-LIMIT         PIC ZZZ9.9999.
+001850     05  FILLER               PIC X(02) VALUE SPACE.
+001860     05  OL-HIGH-LIMIT        PIC ZZZ9.9999.
+001870     05  FILLER               PIC X(02) VALUE SPACE.
+001880     05  OL-REASON            PIC X(24).
+001890     05  FILLER               PIC X(02) VALUE SPACE.
+001900*
+001910 01  WS-RUN-DATE.
+001920     05  WS-RUN-YY            PIC 9(02).
+001930     05  WS-RUN-MM            PIC 9(02).
+001940     05  WS-RUN-DD            PIC 9(02).
+001950*
+001960 01  WS-RUN-DATE-8            PIC 9(08).
+001970*
+001980 01  WS-HEADING-1.
+001990     05  FILLER               PIC X(01) VALUE SPACE.
+002000     05  FILLER               PIC X(20) VALUE
+002010         "FLUX DENSITY REPORT".
+002020     05  FILLER               PIC X(11) VALUE "  RUN DATE ".
+002030     05  H1-RUN-MM            PIC 99.
+002040     05  FILLER               PIC X(01) VALUE "/".
+002050     05  H1-RUN-DD            PIC 99.
+002060     05  FILLER               PIC X(01) VALUE "/".
+002070     05  H1-RUN-YY            PIC 99.
+002080     05  FILLER               PIC X(08) VALUE "  PAGE  ".
+002090     05  H1-PAGE-NO           PIC ZZZ9.
+002100     05  FILLER               PIC X(28) VALUE SPACE.
+002110*
+002120 01  WS-HEADING-2.
+002130     05  FILLER               PIC X(01) VALUE SPACE.
+002140     05  FILLER               PIC X(08) VALUE "COIL-ID ".
+002150     05  FILLER               PIC X(11) VALUE "  DIAMETER ".
+002160     05  FILLER               PIC X(09) VALUE " LENGTH  ".
+002170     05  FILLER               PIC X(10) VALUE " CURRENT  ".
+002180     05  FILLER               PIC X(14) VALUE " FLUX DENSITY ".
+002190     05  FILLER               PIC X(27) VALUE SPACE.
+002200*
+002210 01  WS-DETAIL-LINE.
+002220     05  FILLER               PIC X(01) VALUE SPACE.
+002230     05  DL-COIL-ID           PIC X(08).
+002240     05  DL-DIAMETER          PIC ZZZ9.9999.
+002250     05  FILLER               PIC X(02) VALUE SPACE.
+002260     05  DL-LENGTH            PIC ZZZ9.9999.
+002270     05  FILLER               PIC X(02) VALUE SPACE.
+002280     05  DL-CURRENT           PIC ZZZ9.99.
+002290     05  FILLER               PIC X(02) VALUE SPACE.
+002300     05  DL-FLUX-DENSITY      PIC ZZZ9.9999.
+002310     05  FILLER               PIC X(31) VALUE SPACE.
+002320*
+002330 PROCEDURE DIVISION.
+002340*
+002350 0000-MAINLINE.
+002360     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002370     PERFORM 2000-PROCESS-COIL THRU 2000-EXIT
+002380         UNTIL EOF-YES.
+002390     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+002400     STOP RUN.
+002410*
+002420* ---------------------------------------------------------------
+002430* 1000-INITIALIZE - OPEN FILES, GET THE RUN DATE, CHECK FOR A
+002440* CHECKPOINT LEFT BY A PRIOR RUN THAT DID NOT FINISH, AND PRIME
+002450* THE READ.  WS-LINE-COUNT IS FORCED HIGH SO THE FIRST DETAIL LINE
+002460* TRIGGERS A HEADING BREAK.
+002470* ---------------------------------------------------------------
+002480 1000-INITIALIZE.
+002490     OPEN INPUT COIL-SPEC-FILE.
+002500     OPEN OUTPUT REPORT-FILE.
+002510     OPEN OUTPUT EXCEPTION-FILE.
+002520     OPEN OUTPUT OOS-FILE.
+002540     ACCEPT WS-RUN-DATE FROM DATE.
+002550     ACCEPT WS-RUN-DATE-8 FROM DATE YYYYMMDD.
+002560     ACCEPT WS-RUN-TIME FROM TIME.
+002570     DISPLAY "ENTER THE OPERATOR ID FOR THIS RUN: ".
+002580     ACCEPT WS-OPERATOR-ID.
+002590     MOVE 99 TO WS-LINE-COUNT.
+002600     PERFORM 1050-CHECK-FOR-RESTART THRU 1050-EXIT.
+002605     PERFORM 1070-OPEN-TRANS-FILE THRU 1070-EXIT.
+002610     PERFORM 1080-OPEN-AUDIT-FILE THRU 1080-EXIT.
+002620     PERFORM 1100-READ-COIL THRU 1100-EXIT.
+002630     IF RESTART-ACTIVE
+002640         PERFORM 1200-SKIP-TO-CHECKPOINT THRU 1200-EXIT
+002650     END-IF.
+002660 1000-EXIT.
+002670     EXIT.
+002680*
+002690* ---------------------------------------------------------------
+002700* 1050-CHECK-FOR-RESTART - IF A CHECKPOINT FILE SURVIVES FROM A
+002710* RUN THAT DID NOT REACH 8000-TERMINATE, PICK UP THE LAST COIL-ID
+002720* IT RECORDED AND FLAG THE RUN TO RESTART AFTER THAT COIL INSTEAD
+002730* OF FROM THE TOP OF THE FILE.
+002740* ---------------------------------------------------------------
+002750 1050-CHECK-FOR-RESTART.
+002760     OPEN INPUT CHECKPOINT-FILE.
+002770     IF WS-CKPT-STATUS = "00"
+002780         READ CHECKPOINT-FILE
+002790             AT END
+002800                 CONTINUE
+002810         END-READ
+002820         IF WS-CKPT-STATUS = "00"
+002830             MOVE CK-LAST-COIL-ID TO WS-LAST-CHECKPOINT-ID
+002840             SET RESTART-ACTIVE TO TRUE
+002850             DISPLAY "RESTARTING AFTER CHECKPOINT COIL-ID "
+002860                 WS-LAST-CHECKPOINT-ID
+002870         END-IF
+002880         CLOSE CHECKPOINT-FILE
+002890     END-IF.
+002900 1050-EXIT.
+002910     EXIT.
+002920*
+002921* ---------------------------------------------------------------
+002922* 1070-OPEN-TRANS-FILE - COILTRAN IS MASTUPD'S ONLY INPUT FOR
+002923* ROLLING READINGS INTO THE PERMANENT COIL MASTER HISTORY, SO A
+002924* RESTART MUST NOT TRUNCATE THE COILTRAN RECORDS THE ABORTED RUN
+002925* ALREADY WROTE FOR THE COILS BEFORE THE CHECKPOINT.  A RESTART
+002926* OPENS IT FOR EXTEND (APPEND), THE SAME WAY COILAUD ALWAYS DOES;
+002927* A NORMAL FRESH RUN STILL OPENS IT FOR OUTPUT AS BEFORE.
+002928* ---------------------------------------------------------------
+002929 1070-OPEN-TRANS-FILE.
+002930     IF RESTART-ACTIVE
+002931         OPEN EXTEND TRANS-FILE
+002932     ELSE
+002933         OPEN OUTPUT TRANS-FILE
+002934     END-IF.
+002935 1070-EXIT.
+002936     EXIT.
+002937*
+002940* ---------------------------------------------------------------
+002950* 1080-OPEN-AUDIT-FILE - THE AUDIT TRAIL IS A PERMANENT, GROWING
+002960* RECORD ACROSS RUNS, NOT A PER-RUN REPORT, SO IT IS OPENED FOR
+002970* EXTEND (APPEND) RATHER THAN OUTPUT.  THE FIRST RUN ON A GIVEN
+002980* SYSTEM FINDS NO AUDIT FILE YET, SO THAT CASE FALLS BACK TO
+002990* CREATING ONE.
+002991* ---------------------------------------------------------------
+003000 1080-OPEN-AUDIT-FILE.
+003010     OPEN EXTEND AUDIT-FILE.
+003020     IF WS-AUDIT-STATUS = "35"
+003030         OPEN OUTPUT AUDIT-FILE
+003040     END-IF.
+003050 1080-EXIT.
+003060     EXIT.
+003070*
+003080 1100-READ-COIL.
+003090     READ COIL-SPEC-FILE
+003100         AT END
+003110             SET EOF-YES TO TRUE
+003120     END-READ.
+003130 1100-EXIT.
+003140     EXIT.
+003150*
+003160* ---------------------------------------------------------------
+003170* 1200-SKIP-TO-CHECKPOINT - ON A RESTART, READ PAST EVERY COIL UP
+003180* TO AND INCLUDING THE ONE THE CHECKPOINT SAYS WAS ALREADY
+003190* PROCESSED, LEAVING THE NEXT UNPROCESSED COIL READY TO GO.  IF
+003200* THE CHECKPOINT COIL-ID NEVER TURNS UP IN THIS FILE, THE LOOP
+003210* BELOW WOULD OTHERWISE RUN STRAIGHT TO END OF FILE AND THE REST
+003220* OF THE PROGRAM WOULD SILENTLY REPORT A ZERO-COIL RUN, SO THAT
+003230* CASE IS DETECTED AND WARNED ABOUT HERE - BUT ONLY WHEN THE FILE
+003240* WAS NOT ALREADY EMPTY ON ENTRY, SINCE A GENUINELY EMPTY
+003250* COIL-SPEC-FILE IS NOT AN ERROR.
+003260* ---------------------------------------------------------------
+003270 1200-SKIP-TO-CHECKPOINT.
+003280     IF EOF-YES
+003290         SET CKPT-SKIP-WAS-EMPTY TO TRUE
+003300     ELSE
+003310         SET CKPT-SKIP-NOT-EMPTY TO TRUE
+003320         PERFORM 1100-READ-COIL THRU 1100-EXIT
+003330             UNTIL EOF-YES OR CS-COIL-ID = WS-LAST-CHECKPOINT-ID
+003340     END-IF.
+003350     IF EOF-YES AND CKPT-SKIP-NOT-EMPTY
+003360         DISPLAY "WARNING - CHECKPOINT COIL-ID "
+003370             WS-LAST-CHECKPOINT-ID
+003380             " NOT FOUND IN COIL-SPEC-FILE - RESTART SKIPPED "
+003390             "THE ENTIRE FILE"
+003400     ELSE
+003410         IF NOT EOF-YES
+003420             PERFORM 1100-READ-COIL THRU 1100-EXIT
+003430         END-IF
+003440     END-IF.
+003450 1200-EXIT.
+003460     EXIT.
+003470*
+003480* ---------------------------------------------------------------
+003490* 2000-PROCESS-COIL - CALL FLUXCALC TO VALIDATE AND COMPUTE ONE
+003500* COIL, THEN REPORT IT (OR REJECT IT TO THE EXCEPTION LISTING),
+003510* THEN ADVANCE.
+003520* ---------------------------------------------------------------
+003530 2000-PROCESS-COIL.
+003540     PERFORM 3000-COMPUTE-FLUX THRU 3000-EXIT.
+003550     IF CALC-VALID
+003560         PERFORM 5000-WRITE-DETAIL-LINE THRU 5000-EXIT
+003570         PERFORM 5500-WRITE-TRANS-RECORD THRU 5500-EXIT
+003580         PERFORM 5600-CHECK-SPEC THRU 5600-EXIT
+003590         PERFORM 5680-WRITE-AUDIT-RECORD THRU 5680-EXIT
+003600         ADD 1 TO WS-ACCEPTED-COUNT
+003610     ELSE
+003620         PERFORM 3500-SET-REJECT-REASON THRU 3500-EXIT
+003630         PERFORM 6000-WRITE-EXCEPTION THRU 6000-EXIT
+003640     END-IF.
+003650     PERFORM 5700-CHECKPOINT-COIL THRU 5700-EXIT.
+003660     PERFORM 1100-READ-COIL THRU 1100-EXIT.
+003670 2000-EXIT.
+003680     EXIT.
+003690*
+003700* ---------------------------------------------------------------
+003710* 3000-COMPUTE-FLUX - VALIDATE THE CURRENT COIL-SPEC-RECORD
+003720* FIRST, BEFORE ANY ARITHMETIC RUNS AGAINST IT.  ONLY A RECORD
+003730* THAT PASSES CONVERTS COIL-DIAMETER/COIL-LENGTH TO METERS (WHEN
+003740* THE COIL WAS GAUGED IN INCHES) AND GOES ON TO FLUXCALC FOR THE
+003750* FLUX DENSITY FORMULA.
+003760* ---------------------------------------------------------------
+003770 3000-COMPUTE-FLUX.
+003780     PERFORM 3100-VALIDATE-INPUTS THRU 3100-EXIT.
+003790     IF CALC-VALID
+003800         CALL "UNITCONV" USING CS-UOM-FLAG CS-COIL-DIAMETER
+003810             WS-DIAMETER-M WS-UOM-RETURN-CODE
+003820         IF UOM-VALID
+003830             CALL "UNITCONV" USING CS-UOM-FLAG CS-COIL-LENGTH
+003840                 WS-LENGTH-M WS-UOM-RETURN-CODE
+003850         END-IF
+003860         IF UOM-VALID
+003870             CALL "FLUXCALC" USING WS-DIAMETER-M WS-LENGTH-M
+003880                 CS-CURRENT WS-FLUX-DENSITY WS-CALC-RETURN-CODE
+003890         ELSE
+003900             SET CALC-INVALID-UOM-FLAG TO TRUE
+003910         END-IF
+003920     END-IF.
+003930 3000-EXIT.
+003940     EXIT.
+003950*
+003960* ---------------------------------------------------------------
+003970* 3100-VALIDATE-INPUTS - REJECT A ZERO, BLANK OR NON-NUMERIC
+003980* DIAMETER, LENGTH OR CURRENT BEFORE UNITCONV OR FLUXCALC EVER SEE
+003990* THE RECORD, THE SAME GUARD FLUXCALC APPLIES INTERNALLY, SO A BAD
+004000* READING NEVER DRIVES A UNIT CONVERSION OR A DIVIDE BY ZERO.
+004010* ---------------------------------------------------------------
+004020 3100-VALIDATE-INPUTS.
+004030     SET CALC-VALID TO TRUE.
+004040     IF CS-COIL-DIAMETER IS NOT NUMERIC
+004050             OR CS-COIL-DIAMETER = ZERO
+004060         SET CALC-INVALID-DIAMETER TO TRUE
+004070     ELSE
+004080         IF CS-COIL-LENGTH IS NOT NUMERIC
+004090                 OR CS-COIL-LENGTH = ZERO
+004100             SET CALC-INVALID-LENGTH TO TRUE
+004110         ELSE
+004120             IF CS-CURRENT IS NOT NUMERIC
+004130                     OR CS-CURRENT = ZERO
+004140                 SET CALC-INVALID-CURRENT TO TRUE
+004150             END-IF
+004160         END-IF
+004170     END-IF.
+004180 3100-EXIT.
+004190     EXIT.
+004200*
+004210* ---------------------------------------------------------------
+004220* 3500-SET-REJECT-REASON - TRANSLATE THE FLUXCALC RETURN CODE
+004230* INTO A REASON FOR THE EXCEPTION LISTING.
+004240* ---------------------------------------------------------------
+004250 3500-SET-REJECT-REASON.
+004260     EVALUATE TRUE
+004270         WHEN CALC-INVALID-DIAMETER
+004280             MOVE "INVALID COIL-DIAMETER - ZERO OR NON-NUMERIC"
+004290                 TO WS-REJECT-REASON
+004300         WHEN CALC-INVALID-LENGTH
+004310             MOVE "INVALID COIL-LENGTH - ZERO OR NON-NUMERIC"
+004320                 TO WS-REJECT-REASON
+004330         WHEN CALC-INVALID-CURRENT
+004340             MOVE "INVALID CURRENT - ZERO OR NON-NUMERIC"
+004350                 TO WS-REJECT-REASON
+004360         WHEN CALC-INVALID-UOM-FLAG
+004370             MOVE "INVALID UNIT-OF-MEASURE FLAG - NOT M OR I"
+004380                 TO WS-REJECT-REASON
+004390         WHEN OTHER
+004400             MOVE "REJECTED BY FLUXCALC - SEE RETURN CODE"
+004410                 TO WS-REJECT-REASON
+004420     END-EVALUATE.
+004430 3500-EXIT.
+004440     EXIT.
+004450*
+004460* ---------------------------------------------------------------
+004470* 4000-WRITE-HEADINGS - START A NEW REPORT PAGE.
+004480* ---------------------------------------------------------------
+004490 4000-WRITE-HEADINGS.
+004500     ADD 1 TO WS-PAGE-COUNT.
+004510     MOVE WS-RUN-MM TO H1-RUN-MM.
+004520     MOVE WS-RUN-DD TO H1-RUN-DD.
+004530     MOVE WS-RUN-YY TO H1-RUN-YY.
+004540     MOVE WS-PAGE-COUNT TO H1-PAGE-NO.
+004550     WRITE REPORT-RECORD FROM WS-HEADING-1
+004560         AFTER ADVANCING PAGE.
+004570     WRITE REPORT-RECORD FROM WS-HEADING-2
+004580         AFTER ADVANCING 2 LINES.
+004590     MOVE ZERO TO WS-LINE-COUNT.
+004600 4000-EXIT.
+004610     EXIT.
+004620*
+004630* ---------------------------------------------------------------
+004640* 5000-WRITE-DETAIL-LINE - BREAK TO A NEW PAGE WHEN FULL, THEN
+004650* WRITE ONE DETAIL LINE FOR THE CURRENT COIL.
+004660* ---------------------------------------------------------------
+004670 5000-WRITE-DETAIL-LINE.
+004680     IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+004690         PERFORM 4000-WRITE-HEADINGS THRU 4000-EXIT
+004700     END-IF.
+004710     MOVE CS-COIL-ID TO DL-COIL-ID.
+004720     MOVE WS-DIAMETER-M TO DL-DIAMETER.
+004730     MOVE WS-LENGTH-M TO DL-LENGTH.
+004740     MOVE CS-CURRENT TO DL-CURRENT.
+004750     MOVE WS-FLUX-DENSITY TO DL-FLUX-DENSITY.
+004760     WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+004770         AFTER ADVANCING 1 LINE.
+004780     ADD 1 TO WS-LINE-COUNT.
+004790 5000-EXIT.
+004800     EXIT.
+004810*
+004820* ---------------------------------------------------------------
+004830* 5500-WRITE-TRANS-RECORD - RECORD THIS COIL'S RESULT AS A HISTORY
+004840* TRANSACTION FOR MASTUPD TO ROLL INTO THE COIL MASTER FILE.
+004850* ---------------------------------------------------------------
+004860 5500-WRITE-TRANS-RECORD.
+004870     MOVE SPACES TO COIL-TRANS-RECORD.
+004880     MOVE CS-COIL-ID TO CT-COIL-ID.
+004890     MOVE WS-RUN-DATE-8 TO CT-RUN-DATE.
+004900     MOVE WS-FLUX-DENSITY TO CT-FLUX-DENSITY.
+004910     WRITE COIL-TRANS-RECORD.
+004920 5500-EXIT.
+004930     EXIT.
+004940*
+004950* ---------------------------------------------------------------
+004960* 5600-CHECK-SPEC - LOOK UP THE SHOP-STANDARD EXPECTED FLUX
+004970* DENSITY RANGE FOR THIS COIL'S PART NUMBER AND, IF THE COMPUTED
+004980* RESULT FALLS OUTSIDE IT (OR THE PART NUMBER ISN'T ON FILE),
+004990* LIST THE COIL ON THE OUT-OF-SPEC EXCEPTION REPORT FOR QA - THE
+005000* COIL IS STILL A GOOD CALCULATION AS FAR AS THE REPORT AND
+005010* HISTORY TRANSACTION ARE CONCERNED, IT IS JUST FLAGGED
+005020* SEPARATELY.
+005030* ---------------------------------------------------------------
+005040 5600-CHECK-SPEC.
+005050     CALL "SPECCHK" USING CS-PART-NUMBER WS-FLUX-DENSITY
+005060         WS-SPEC-LOW-LIMIT WS-SPEC-HIGH-LIMIT WS-SPEC-RETURN-CODE.
+005070     IF NOT SPEC-IN-SPEC
+005080         PERFORM 5650-WRITE-OOS-EXCEPTION THRU 5650-EXIT
+005090     END-IF.
+005100 5600-EXIT.
+005110     EXIT.
+005120*
+005130* ---------------------------------------------------------------
+005140* 5650-WRITE-OOS-EXCEPTION - WRITE ONE LINE TO THE OUT-OF-SPEC
+005150* EXCEPTION REPORT.
+005160* ---------------------------------------------------------------
+005170 5650-WRITE-OOS-EXCEPTION.
+005180     MOVE CS-COIL-ID TO OL-COIL-ID.
+005190     MOVE CS-PART-NUMBER TO OL-PART-NUMBER.
+005200     MOVE WS-FLUX-DENSITY TO OL-RESULT.
+005210     MOVE WS-SPEC-LOW-LIMIT TO OL-LOW-LIMIT.
+005220     MOVE WS-SPEC-HIGH-LIMIT TO OL-HIGH-LIMIT.
+005230     IF SPEC-PART-NOT-FOUND
+005240         MOVE "PART NUMBER NOT ON FILE" TO OL-REASON
+005250     ELSE
+005260         MOVE "OUT OF SPEC RANGE" TO OL-REASON
+005270     END-IF.
+005280     WRITE OOS-RECORD FROM WS-OOS-LINE
+005290         AFTER ADVANCING 1 LINE.
+005300 5650-EXIT.
+005310     EXIT.
+005320*
+005330* ---------------------------------------------------------------
+005340* 5680-WRITE-AUDIT-RECORD - LOG THIS CALCULATION TO THE PERMANENT
+005350* AUDIT TRAIL SO IT CAN BE PULLED LATER FOR COMPLIANCE OR
+005360* WARRANTY PURPOSES INSTEAD OF RELYING ON A PRINTOUT.
+005370* ---------------------------------------------------------------
+005380 5680-WRITE-AUDIT-RECORD.
+005390     MOVE SPACES TO AUDIT-RECORD.
+005400     MOVE WS-RUN-DATE-8 TO AR-RUN-DATE.
+005410     MOVE WS-RUN-TIME TO AR-RUN-TIME.
+005420     MOVE WS-OPERATOR-ID TO AR-OPERATOR-ID.
+005430     MOVE "FLUX2   " TO AR-PROGRAM-ID.
+005440     MOVE CS-COIL-ID TO AR-COIL-ID.
+005450     MOVE WS-DIAMETER-M TO AR-INPUT-1.
+005460     MOVE WS-LENGTH-M TO AR-INPUT-2.
+005470     MOVE CS-CURRENT TO AR-INPUT-3.
+005480     MOVE WS-FLUX-DENSITY TO AR-RESULT.
+005490     WRITE AUDIT-RECORD.
+005500 5680-EXIT.
+005510     EXIT.
+005520*
+005530* ---------------------------------------------------------------
+005540* 5700-CHECKPOINT-COIL - EVERY WS-CHECKPOINT-INTERVAL COILS,
+005550* RECORD THIS COIL-ID AS THE LAST ONE SUCCESSFULLY PROCESSED, SO
+005560* A RESTART AFTER AN ABEND DOES NOT REPROCESS THE WHOLE FILE.
+005570* ---------------------------------------------------------------
+005580 5700-CHECKPOINT-COIL.
+005590     ADD 1 TO WS-COILS-SINCE-CKPT.
+005600     IF WS-COILS-SINCE-CKPT NOT < WS-CHECKPOINT-INTERVAL
+005610         OPEN OUTPUT CHECKPOINT-FILE
+005620         MOVE SPACES TO CHECKPOINT-RECORD
+005630         MOVE CS-COIL-ID TO CK-LAST-COIL-ID
+005640         WRITE CHECKPOINT-RECORD
+005650         CLOSE CHECKPOINT-FILE
+005660         MOVE ZERO TO WS-COILS-SINCE-CKPT
+005670     END-IF.
+005680 5700-EXIT.
+005690     EXIT.
+005700*
+005710* ---------------------------------------------------------------
+005720* 6000-WRITE-EXCEPTION - LOG ONE REJECTED COIL-SPEC-RECORD TO THE
+005730* EXCEPTION LISTING WITH THE REASON IT WAS REJECTED, AND KEEP
+005740* GOING WITH THE REST OF THE BATCH.
+005750* ---------------------------------------------------------------
+005760 6000-WRITE-EXCEPTION.
+005770     MOVE CS-COIL-ID TO XL-COIL-ID.
+005780     MOVE WS-REJECT-REASON TO XL-REASON.
+005790     WRITE EXCEPTION-RECORD FROM WS-EXCEPTION-LINE
+005800         AFTER ADVANCING 1 LINE.
+005810     ADD 1 TO WS-REJECTED-COUNT.
+005820 6000-EXIT.
+005830     EXIT.
+005840*
+005850* ---------------------------------------------------------------
+005860* 8000-TERMINATE - CLOSE FILES, SHOW A RUN SUMMARY, AND RETURN TO
+005870* THE OPERATING SYSTEM.
+005880* ---------------------------------------------------------------
+005890 8000-TERMINATE.
+005900     CLOSE COIL-SPEC-FILE.
+005910     CLOSE REPORT-FILE.
+005920     CLOSE EXCEPTION-FILE.
+005930     CLOSE TRANS-FILE.
+005940     CLOSE OOS-FILE.
+005950     CLOSE AUDIT-FILE.
+005960     PERFORM 8500-CLEAR-CHECKPOINT THRU 8500-EXIT.
+005970     DISPLAY "FLUX DENSITY BATCH RUN COMPLETE - "
+005980         WS-ACCEPTED-COUNT " ACCEPTED, "
+005990         WS-REJECTED-COUNT " REJECTED".
+006000 8000-EXIT.
+006010     EXIT.
+006020*
+006030* ---------------------------------------------------------------
+006040* 8500-CLEAR-CHECKPOINT - THE RUN REACHED END OF FILE CLEANLY, SO
+006050* THE CHECKPOINT IS NO LONGER NEEDED.  EMPTY IT OUT SO THE NEXT
+006060* RUN STARTS FROM THE TOP OF THE COIL-SPEC-FILE.
+006070* ---------------------------------------------------------------
+006080 8500-CLEAR-CHECKPOINT.
+006090     OPEN OUTPUT CHECKPOINT-FILE.
+006100     CLOSE CHECKPOINT-FILE.
+006110 8500-EXIT.
+006120     EXIT.
