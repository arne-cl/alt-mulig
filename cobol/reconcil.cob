@@ -0,0 +1,230 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.     COILRECN.
+000120 AUTHOR.         D. OKONKWO.
+000130 INSTALLATION.   COIL TEST BENCH - MAGNETICS LAB.
+000140 DATE-WRITTEN.   2026-08-09.
+000150 DATE-COMPILED.
+000160*
+000170* MODIFICATION HISTORY
+000180*    2026-08-09  DPO  ORIGINAL - RECONCILES FLUX-DENSITY AGAINST
+000190*                     MAGNETIC-FLUX-DENSITY FOR THE SAME PHYSICAL
+000200*                     COIL BY CALLING THE SAME FLUXCALC/MAGCALC
+000210*                     SUBPROGRAMS THOSE TWO PROGRAMS USE, AND
+000220*                     FLAGS ANY PAIR THAT DISAGREES BY MORE THAN
+000230*                     THE ACCEPTABLE TOLERANCE.
+000240*    2026-08-09  DPO  SWITCHED THE PERMEABILITY INPUT FROM A RAW
+000250*                     NUMBER TO THE SAME CORE-MATERIAL CODE AND
+000260*                     MATLOOKUP TABLE MAGNETIC-FLUX-DENSITY USES,
+000270*                     SO THE RECONCILIATION REFLECTS HOW A
+000280*                     PERMEABILITY VALUE ACTUALLY REACHES THE
+000290*                     FLOOR NOW.
+000300*    2026-08-09  DPO  CONVERT DIAMETER/LENGTH TO METERS VIA
+000310*                     UNITCONV WHEN CP-UOM-FLAG SAYS IMPERIAL,
+000320*                     BEFORE DERIVING THE RADIUS OR CALLING EITHER
+000330*                     FORMULA.
+000340*    2026-08-09  DPO  WIDENED THE METERS-SCALE AND FLUX-DENSITY
+000350*                     FIELDS TO FOUR DECIMAL PLACES TO MATCH THE
+000360*                     SAME CHANGE IN UNITCONV/FLUXCALC/MAGCALC.
+000370*                     ALSO VALIDATE CP-DIAMETER/CP-LENGTH/
+000380*                     CP-CURRENT BEFORE CALLING UNITCONV INSTEAD
+000390*                     OF AFTER, SO A BAD READING IS CAUGHT BEFORE
+000400*                     ANY ARITHMETIC RUNS AGAINST IT.
+000410*
+000420 ENVIRONMENT DIVISION.
+000430 CONFIGURATION SECTION.
+000440 SOURCE-COMPUTER.   GNUCOBOL.
+000450 OBJECT-COMPUTER.   GNUCOBOL.
+000460 INPUT-OUTPUT SECTION.
+000470 FILE-CONTROL.
+000480     SELECT COIL-PHYS-FILE ASSIGN TO "COILPHYS"
+000490         ORGANIZATION IS LINE SEQUENTIAL.
+000500     SELECT DISCREPANCY-FILE ASSIGN TO "COILDISC"
+000510         ORGANIZATION IS LINE SEQUENTIAL.
+000520*
+000530 DATA DIVISION.
+000540 FILE SECTION.
+000550 FD  COIL-PHYS-FILE
+000560     RECORDING MODE IS F.
+000570     COPY COILPHYS.
+000580*
+000590 FD  DISCREPANCY-FILE
+000600     RECORDING MODE IS F.
+000610 01  DISCREPANCY-RECORD          PIC X(80).
+000620*
+000630 WORKING-STORAGE SECTION.
+000640 77  WS-RADIUS                PIC 9(04)V9999.
+000650 77  WS-DIAMETER-M             PIC 9(04)V9999.
+000660 77  WS-LENGTH-M               PIC 9(04)V9999.
+000670 77  WS-PERMEABILITY          PIC 9(04)V99.
+000680 77  WS-FLUX-A                PIC 9(04)V9999.
+000690 77  WS-FLUX-B                PIC 9(04)V9999.
+000700 77  WS-DIFFERENCE            PIC S9(04)V9999.
+000710 77  WS-TOLERANCE             PIC 9(02)V99 VALUE 0.10.
+000720 77  WS-CHECKED-COUNT         PIC 9(05) VALUE ZERO.
+000730 77  WS-SKIPPED-COUNT         PIC 9(05) VALUE ZERO.
+000740 77  WS-DISCREPANCY-COUNT     PIC 9(05) VALUE ZERO.
+000750*
+000760 01  WS-RC-A                  PIC 9(02).
+000770     88  RC-A-VALID                    VALUE ZERO.
+000780*
+000790 01  WS-RC-B                  PIC 9(02).
+000800     88  RC-B-VALID                    VALUE ZERO.
+000810*
+000820 01  WS-MATERIAL-RETURN-CODE  PIC 9(02).
+000830     88  MATERIAL-FOUND                VALUE ZERO.
+000840*
+000850 01  WS-INPUT-RETURN-CODE     PIC 9(02).
+000860     88  INPUT-VALID                   VALUE ZERO.
+000870     88  INPUT-INVALID                 VALUE 01.
+000880*
+000890 01  WS-UOM-RETURN-CODE       PIC 9(02).
+000900     88  UOM-VALID                     VALUE ZERO.
+000910*
+000920 01  WS-SWITCHES.
+000930     05  WS-EOF-SWITCH        PIC X(01) VALUE 'N'.
+000940         88  EOF-YES                    VALUE 'Y'.
+000950         88  EOF-NO                     VALUE 'N'.
+000960*
+000970 01  WS-DISC-HEADING.
+000980     05  FILLER               PIC X(01) VALUE SPACE.
+000990     05  FILLER               PIC X(10) VALUE "COIL-ID   ".
+001000     05  FILLER               PIC X(17) VALUE "FLUX-DENSITY(A)  ".
+001010     05  FILLER               PIC X(26) VALUE
+001020         "MAGNETIC-FLUX-DENSITY(B) ".
+001030     05  FILLER               PIC X(10) VALUE "DIFFERENCE".
+001040*
+001050 01  WS-DISC-LINE.
+001060     05  FILLER               PIC X(01) VALUE SPACE.
+001070     05  DD-COIL-ID           PIC X(08).
+001080     05  FILLER               PIC X(02) VALUE SPACE.
+001090     05  DD-FLUX-A            PIC ZZZ9.9999.
+001100     05  FILLER               PIC X(15) VALUE SPACE.
+001110     05  DD-FLUX-B            PIC ZZZ9.9999.
+001120     05  FILLER               PIC X(15) VALUE SPACE.
+001130     05  DD-DIFFERENCE        PIC ZZZ9.9999.
+001140     05  FILLER               PIC X(12) VALUE SPACE.
+001150*
+001160 PROCEDURE DIVISION.
+001170*
+001180 0000-MAINLINE.
+001190     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001200     PERFORM 2000-PROCESS-COIL THRU 2000-EXIT
+001210         UNTIL EOF-YES.
+001220     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001230     STOP RUN.
+001240*
+001250* ---------------------------------------------------------------
+001260* 1000-INITIALIZE - OPEN FILES, WRITE THE DISCREPANCY REPORT
+001270* HEADING, AND PRIME THE READ.
+001280* ---------------------------------------------------------------
+001290 1000-INITIALIZE.
+001300     OPEN INPUT COIL-PHYS-FILE.
+001310     OPEN OUTPUT DISCREPANCY-FILE.
+001320     WRITE DISCREPANCY-RECORD FROM WS-DISC-HEADING
+001330         AFTER ADVANCING 1 LINE.
+001340     PERFORM 1100-READ-COIL THRU 1100-EXIT.
+001350 1000-EXIT.
+001360     EXIT.
+001370*
+001380 1100-READ-COIL.
+001390     READ COIL-PHYS-FILE
+001400         AT END
+001410             SET EOF-YES TO TRUE
+001420     END-READ.
+001430 1100-EXIT.
+001440     EXIT.
+001450*
+001460* ---------------------------------------------------------------
+001470* 2000-PROCESS-COIL - RUN ONE COIL'S MEASUREMENTS THROUGH BOTH
+001480* FORMULAS AND COMPARE THE RESULTS.
+001490* ---------------------------------------------------------------
+001500 2000-PROCESS-COIL.
+001510     PERFORM 2100-VALIDATE-INPUTS THRU 2100-EXIT.
+001520     IF INPUT-VALID
+001530         CALL "UNITCONV" USING CP-UOM-FLAG CP-DIAMETER
+001540             WS-DIAMETER-M WS-UOM-RETURN-CODE
+001550         IF UOM-VALID
+001560             CALL "UNITCONV" USING CP-UOM-FLAG CP-LENGTH
+001570                 WS-LENGTH-M WS-UOM-RETURN-CODE
+001580         END-IF
+001590         IF UOM-VALID
+001600             COMPUTE WS-RADIUS ROUNDED = WS-DIAMETER-M / 2
+001610             CALL "MATLOOKUP" USING CP-CORE-MATERIAL-CODE
+001620                 WS-PERMEABILITY WS-MATERIAL-RETURN-CODE
+001630             CALL "FLUXCALC" USING WS-DIAMETER-M WS-LENGTH-M
+001640                 CP-CURRENT WS-FLUX-A WS-RC-A
+001650             IF MATERIAL-FOUND
+001660                 CALL "MAGCALC" USING WS-PERMEABILITY CP-CURRENT
+001670                     WS-RADIUS WS-FLUX-B WS-RC-B
+001680             END-IF
+001690         END-IF
+001700     END-IF.
+001710     IF INPUT-VALID AND UOM-VALID AND RC-A-VALID
+001720             AND MATERIAL-FOUND AND RC-B-VALID
+001730         ADD 1 TO WS-CHECKED-COUNT
+001740         PERFORM 3000-COMPARE-RESULTS THRU 3000-EXIT
+001750     ELSE
+001760         ADD 1 TO WS-SKIPPED-COUNT
+001770     END-IF.
+001780     PERFORM 1100-READ-COIL THRU 1100-EXIT.
+001790 2000-EXIT.
+001800     EXIT.
+001810*
+001820* ---------------------------------------------------------------
+001830* 2100-VALIDATE-INPUTS - REJECT A ZERO, BLANK OR NON-NUMERIC
+001840* DIAMETER, LENGTH OR CURRENT BEFORE UNITCONV, FLUXCALC OR MAGCALC
+001850* EVER SEE THE RECORD, SO A BAD READING NEVER DRIVES A UNIT
+001860* CONVERSION OR A DIVIDE BY ZERO.
+001870* ---------------------------------------------------------------
+001880 2100-VALIDATE-INPUTS.
+001890     SET INPUT-VALID TO TRUE.
+001900     IF CP-DIAMETER IS NOT NUMERIC
+001910             OR CP-DIAMETER = ZERO
+001920         SET INPUT-INVALID TO TRUE
+001930     ELSE
+001940         IF CP-LENGTH IS NOT NUMERIC
+001950                 OR CP-LENGTH = ZERO
+001960             SET INPUT-INVALID TO TRUE
+001970         ELSE
+001980             IF CP-CURRENT IS NOT NUMERIC
+001990                     OR CP-CURRENT = ZERO
+002000                 SET INPUT-INVALID TO TRUE
+002010             END-IF
+002020         END-IF
+002030     END-IF.
+002040 2100-EXIT.
+002050     EXIT.
+002060*
+002070* ---------------------------------------------------------------
+002080* 3000-COMPARE-RESULTS - FLAG THE COIL ON THE DISCREPANCY REPORT
+002090* IF THE TWO FORMULAS DISAGREE BY MORE THAN THE TOLERANCE.
+002100* ---------------------------------------------------------------
+002110 3000-COMPARE-RESULTS.
+002120     COMPUTE WS-DIFFERENCE = WS-FLUX-A - WS-FLUX-B.
+002130     IF WS-DIFFERENCE < ZERO
+002140         MULTIPLY WS-DIFFERENCE BY -1 GIVING WS-DIFFERENCE
+002150     END-IF.
+002160     IF WS-DIFFERENCE > WS-TOLERANCE
+002170         MOVE CP-COIL-ID TO DD-COIL-ID
+002180         MOVE WS-FLUX-A TO DD-FLUX-A
+002190         MOVE WS-FLUX-B TO DD-FLUX-B
+002200         MOVE WS-DIFFERENCE TO DD-DIFFERENCE
+002210         WRITE DISCREPANCY-RECORD FROM WS-DISC-LINE
+002220             AFTER ADVANCING 1 LINE
+002230         ADD 1 TO WS-DISCREPANCY-COUNT
+002240     END-IF.
+002250 3000-EXIT.
+002260     EXIT.
+002270*
+002280* ---------------------------------------------------------------
+002290* 8000-TERMINATE - CLOSE FILES, SHOW A RUN SUMMARY, AND RETURN TO
+002300* THE OPERATING SYSTEM.
+002310* ---------------------------------------------------------------
+002320 8000-TERMINATE.
+002330     CLOSE COIL-PHYS-FILE.
+002340     CLOSE DISCREPANCY-FILE.
+002350     DISPLAY "COIL RECONCILIATION COMPLETE - " WS-CHECKED-COUNT
+002360         " CHECKED, " WS-DISCREPANCY-COUNT " DISCREPANCIES, "
+002370         WS-SKIPPED-COUNT " SKIPPED".
+002380 8000-EXIT.
+002390     EXIT.
