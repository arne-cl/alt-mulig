@@ -0,0 +1,79 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.     FLUXCALC.
+000120 AUTHOR.         D. OKONKWO.
+000130 INSTALLATION.   COIL TEST BENCH - MAGNETICS LAB.
+000140 DATE-WRITTEN.   2026-08-09.
+000150 DATE-COMPILED.
+000160*
+000170* MODIFICATION HISTORY
+000180*    2026-08-09  DPO  ORIGINAL - FORMULA PULLED OUT OF FLUX2 SO
+000190*                     IT CAN BE SHARED WITH THE RECONCILIATION
+000200*                     RUN AGAINST MAGNETIC-FLUX-DENSITY (MAGCALC).
+000210*    2026-08-09  DPO  WIDENED LK-DIAMETER, LK-LENGTH AND
+000220*                     LK-FLUX-DENSITY TO FOUR DECIMAL PLACES TO
+000230*                     MATCH THE WIDENED METERS-SCALE FIELDS THE
+000240*                     CALLERS NOW PASS IN.
+000250*
+000260 ENVIRONMENT DIVISION.
+000270 CONFIGURATION SECTION.
+000280 SOURCE-COMPUTER.   GNUCOBOL.
+000290 OBJECT-COMPUTER.   GNUCOBOL.
+000300*
+000310 DATA DIVISION.
+000320 WORKING-STORAGE SECTION.
+000330 77  WS-PI                    PIC 9(01)V9(8) VALUE 3.14159265.
+000340*
+000350 LINKAGE SECTION.
+000360 01  LK-DIAMETER              PIC 9(04)V9999.
+000370 01  LK-LENGTH                PIC 9(04)V9999.
+000380 01  LK-CURRENT               PIC 9(04)V99.
+000390 01  LK-FLUX-DENSITY          PIC 9(04)V9999.
+000400 01  LK-RETURN-CODE           PIC 9(02).
+000410     88  LK-VALID                     VALUE ZERO.
+000420     88  LK-INVALID-DIAMETER          VALUE 01.
+000430     88  LK-INVALID-LENGTH            VALUE 02.
+000440     88  LK-INVALID-CURRENT           VALUE 03.
+000450*
+000460 PROCEDURE DIVISION USING LK-DIAMETER LK-LENGTH LK-CURRENT
+000470         LK-FLUX-DENSITY LK-RETURN-CODE.
+000480*
+000490 0000-MAINLINE.
+000500     MOVE ZERO TO LK-FLUX-DENSITY.
+000510     PERFORM 1000-VALIDATE THRU 1000-EXIT.
+000520     IF LK-VALID
+000530         PERFORM 2000-COMPUTE-FLUX THRU 2000-EXIT
+000540     END-IF.
+000550     GOBACK.
+000560*
+000570* ---------------------------------------------------------------
+000580* 1000-VALIDATE - REJECT A ZERO, BLANK OR NON-NUMERIC DIAMETER,
+000590* LENGTH OR CURRENT SO THE CALLER NEVER DRIVES A DIVIDE BY ZERO.
+000600* ---------------------------------------------------------------
+000610 1000-VALIDATE.
+000620     SET LK-VALID TO TRUE.
+000630     IF LK-DIAMETER IS NOT NUMERIC
+000640             OR LK-DIAMETER = ZERO
+000650         SET LK-INVALID-DIAMETER TO TRUE
+000660     ELSE
+000670         IF LK-LENGTH IS NOT NUMERIC
+000680                 OR LK-LENGTH = ZERO
+000690             SET LK-INVALID-LENGTH TO TRUE
+000700         ELSE
+000710             IF LK-CURRENT IS NOT NUMERIC
+000720                     OR LK-CURRENT = ZERO
+000730                 SET LK-INVALID-CURRENT TO TRUE
+000740             END-IF
+000750         END-IF
+000760     END-IF.
+000770 1000-EXIT.
+000780     EXIT.
+000790*
+000800* ---------------------------------------------------------------
+000810* 2000-COMPUTE-FLUX - THE FLUX-DENSITY FORMULA.
+000820* ---------------------------------------------------------------
+000830 2000-COMPUTE-FLUX.
+000840     COMPUTE LK-FLUX-DENSITY ROUNDED =
+000850         (2 * WS-PI * LK-LENGTH * LK-CURRENT)
+000860         / (LK-DIAMETER * LK-DIAMETER).
+000870 2000-EXIT.
+000880     EXIT.
