@@ -0,0 +1,293 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.     MASTUPD.
+000120 AUTHOR.         D. OKONKWO.
+000130 INSTALLATION.   COIL TEST BENCH - MAGNETICS LAB.
+000140 DATE-WRITTEN.   2026-08-09.
+000150 DATE-COMPILED.
+000160*
+000170* MODIFICATION HISTORY
+000180*    2026-08-09  DPO  ORIGINAL - SORTS THE FLUX-DENSITY HISTORY
+000190*                     TRANSACTIONS (COILTRAN) WRITTEN BY A
+000200*                     FLUX-DENSITY BATCH RUN INTO COIL-ID SEQUENCE
+000210*                     AND MATCH-MERGES THEM AGAINST THE COIL
+000220*                     MASTER FILE (COILMAST), CARRYING FORWARD UP
+000230*                     TO THE LAST 5 READINGS PER COIL.  WRITES A
+000240*                     NEW GENERATION OF THE MASTER (COILMASTN) -
+000250*                     THE OPERATOR PROMOTES IT TO COILMAST FOR
+000260*                     THE NEXT RUN, LIKE ANY OTHER GENERATION SET.
+000261*    2026-08-09  DPO  ADDED FILE STATUS TO OLD-MASTER-FILE AND A
+000262*                     BOOTSTRAP CHECK FOR STATUS 35 (FILE NOT
+000263*                     FOUND), THE SAME WAY COILCKPT/COILAUD
+000264*                     ALREADY BOOTSTRAP THEMSELVES IN FLUX2 -
+000265*                     BEFORE THE VERY FIRST RUN THERE IS NO
+000266*                     COILMAST YET, SO EVERY TRANSACTION SHOULD
+000267*                     SIMPLY BECOME A NEW MASTER RECORD INSTEAD
+000268*                     OF ABENDING THE JOB.
+000270*
+000280 ENVIRONMENT DIVISION.
+000290 CONFIGURATION SECTION.
+000300 SOURCE-COMPUTER.   GNUCOBOL.
+000310 OBJECT-COMPUTER.   GNUCOBOL.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT TRANS-FILE ASSIGN TO "COILTRAN"
+000350         ORGANIZATION IS LINE SEQUENTIAL.
+000360     SELECT SORTED-TRANS-FILE ASSIGN TO "COILTRNS"
+000370         ORGANIZATION IS LINE SEQUENTIAL.
+000380     SELECT OLD-MASTER-FILE ASSIGN TO "COILMAST"
+000390         ORGANIZATION IS LINE SEQUENTIAL
+000391         FILE STATUS IS WS-OLD-MASTER-STATUS.
+000400     SELECT NEW-MASTER-FILE ASSIGN TO "COILMASTN"
+000410         ORGANIZATION IS LINE SEQUENTIAL.
+000420     SELECT SORT-WORK-FILE ASSIGN TO "SRTWORK1".
+000430*
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 SD  SORT-WORK-FILE.
+000470     COPY COILTRAN REPLACING
+000480         COIL-TRANS-RECORD BY SORT-WORK-RECORD
+000490         CT-COIL-ID BY SW-COIL-ID
+000500         CT-RUN-DATE BY SW-RUN-DATE
+000510         CT-FLUX-DENSITY BY SW-FLUX-DENSITY.
+000520*
+000530 FD  TRANS-FILE
+000540     RECORDING MODE IS F.
+000550     COPY COILTRAN.
+000560*
+000570 FD  SORTED-TRANS-FILE
+000580     RECORDING MODE IS F.
+000590     COPY COILTRAN REPLACING
+000600         COIL-TRANS-RECORD BY SORTED-TRANS-RECORD
+000610         CT-COIL-ID BY ST-COIL-ID
+000620         CT-RUN-DATE BY ST-RUN-DATE
+000630         CT-FLUX-DENSITY BY ST-FLUX-DENSITY.
+000640*
+000650 FD  OLD-MASTER-FILE
+000660     RECORDING MODE IS F.
+000670     COPY COILMAST.
+000680*
+000690 FD  NEW-MASTER-FILE
+000700     RECORDING MODE IS F.
+000710     COPY COILMAST REPLACING
+000720         COIL-MASTER-RECORD BY NEW-MASTER-RECORD
+000730         CM-COIL-ID BY NM-COIL-ID
+000740         CM-HISTORY-COUNT BY NM-HISTORY-COUNT
+000750         CM-HISTORY-ENTRY BY NM-HISTORY-ENTRY
+000760         CM-HIST-DATE BY NM-HIST-DATE
+000770         CM-HIST-FLUX BY NM-HIST-FLUX.
+000780*
+000790 WORKING-STORAGE SECTION.
+000800 77  WS-SUB                   PIC 9(01).
+000810 77  WS-NEW-COUNT             PIC 9(05) VALUE ZERO.
+000820 77  WS-UPDATED-COUNT         PIC 9(05) VALUE ZERO.
+000830 77  WS-CARRIED-COUNT         PIC 9(05) VALUE ZERO.
+000831 77  WS-OLD-MASTER-STATUS     PIC X(02).
+000840*
+000850 01  WS-SWITCHES.
+000860     05  WS-OLD-MASTER-EOF-SW PIC X(01) VALUE 'N'.
+000870         88  OM-EOF                     VALUE 'Y'.
+000880         88  OM-NOT-EOF                 VALUE 'N'.
+000890     05  WS-TRANS-EOF-SW      PIC X(01) VALUE 'N'.
+000900         88  TR-EOF                     VALUE 'Y'.
+000910         88  TR-NOT-EOF                 VALUE 'N'.
+000920*
+000930 COPY COILMAST REPLACING
+000940     COIL-MASTER-RECORD BY WS-MASTER-WORK
+000950     CM-COIL-ID BY WM-COIL-ID
+000960     CM-HISTORY-COUNT BY WM-HISTORY-COUNT
+000970     CM-HISTORY-ENTRY BY WM-HISTORY-ENTRY
+000980     CM-HIST-DATE BY WM-HIST-DATE
+000990     CM-HIST-FLUX BY WM-HIST-FLUX.
+001000*
+001010 PROCEDURE DIVISION.
+001020*
+001030 0000-MAINLINE.
+001040     SORT SORT-WORK-FILE ON ASCENDING KEY SW-COIL-ID
+001050         USING TRANS-FILE
+001060         GIVING SORTED-TRANS-FILE.
+001070     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001080     PERFORM 2000-MERGE-MASTER THRU 2000-EXIT
+001090         UNTIL OM-EOF AND TR-EOF.
+001100     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001110     STOP RUN.
+001120*
+001130* ---------------------------------------------------------------
+001140* 1000-INITIALIZE - OPEN THE OLD MASTER AND THE NOW-SORTED
+001150* TRANSACTION FILE FOR THE MERGE, OPEN THE NEW MASTER FOR OUTPUT,
+001160* AND PRIME BOTH READS.
+001170* ---------------------------------------------------------------
+001180 1000-INITIALIZE.
+001190     PERFORM 1090-OPEN-OLD-MASTER THRU 1090-EXIT.
+001200     OPEN INPUT SORTED-TRANS-FILE.
+001210     OPEN OUTPUT NEW-MASTER-FILE.
+001220     PERFORM 1200-READ-TRANS THRU 1200-EXIT.
+001240 1000-EXIT.
+001250     EXIT.
+001251*
+001252* ---------------------------------------------------------------
+001253* 1090-OPEN-OLD-MASTER - THE FIRST RUN AGAINST A NEW COIL MASTER
+001254* FILE FINDS NO COILMAST YET (FILE STATUS 35).  THAT IS NOT AN
+001255* ERROR - IT JUST MEANS THERE IS NO HISTORY TO CARRY FORWARD, SO
+001256* THE OLD MASTER SIDE OF THE MERGE IS TREATED AS ALREADY AT END
+001257* OF FILE AND EVERY TRANSACTION BECOMES A NEW MASTER RECORD.
+001258* ---------------------------------------------------------------
+001259 1090-OPEN-OLD-MASTER.
+001260     OPEN INPUT OLD-MASTER-FILE.
+001261     IF WS-OLD-MASTER-STATUS = "35"
+001262         SET OM-EOF TO TRUE
+001263         MOVE HIGH-VALUES TO CM-COIL-ID
+001264     ELSE
+001265         PERFORM 1100-READ-OLD-MASTER THRU 1100-EXIT
+001266     END-IF.
+001267 1090-EXIT.
+001268     EXIT.
+001269*
+001270 1100-READ-OLD-MASTER.
+001280     READ OLD-MASTER-FILE
+001290         AT END
+001300             SET OM-EOF TO TRUE
+001310             MOVE HIGH-VALUES TO CM-COIL-ID
+001320     END-READ.
+001330 1100-EXIT.
+001340     EXIT.
+001350*
+001360 1200-READ-TRANS.
+001370     READ SORTED-TRANS-FILE
+001380         AT END
+001390             SET TR-EOF TO TRUE
+001400             MOVE HIGH-VALUES TO ST-COIL-ID
+001410     END-READ.
+001420 1200-EXIT.
+001430     EXIT.
+001440*
+001450* ---------------------------------------------------------------
+001460* 2000-MERGE-MASTER - CLASSIC SEQUENTIAL MASTER/TRANSACTION MATCH.
+001470* A COIL PRESENT IN BOTH FILES IS UPDATED WITH ITS NEW READING(S);
+001480* A COIL ONLY IN THE OLD MASTER IS CARRIED FORWARD UNCHANGED; A
+001490* COIL ONLY IN THE TRANSACTIONS IS A NEW MASTER RECORD.
+001500* ---------------------------------------------------------------
+001510 2000-MERGE-MASTER.
+001520     EVALUATE TRUE
+001530         WHEN OM-NOT-EOF AND TR-NOT-EOF
+001540                 AND CM-COIL-ID = ST-COIL-ID
+001550             PERFORM 3000-BUILD-FROM-OLD THRU 3000-EXIT
+001560             PERFORM 3500-APPLY-TRANS-GROUP THRU 3500-EXIT
+001570             PERFORM 4000-WRITE-NEW-MASTER THRU 4000-EXIT
+001580             ADD 1 TO WS-UPDATED-COUNT
+001590             PERFORM 1100-READ-OLD-MASTER THRU 1100-EXIT
+001600         WHEN OM-NOT-EOF AND (TR-EOF OR CM-COIL-ID < ST-COIL-ID)
+001610             PERFORM 3000-BUILD-FROM-OLD THRU 3000-EXIT
+001620             PERFORM 4000-WRITE-NEW-MASTER THRU 4000-EXIT
+001630             ADD 1 TO WS-CARRIED-COUNT
+001640             PERFORM 1100-READ-OLD-MASTER THRU 1100-EXIT
+001650         WHEN TR-NOT-EOF
+001660             PERFORM 3100-BUILD-FROM-TRANS THRU 3100-EXIT
+001670             PERFORM 3500-APPLY-TRANS-GROUP THRU 3500-EXIT
+001680             PERFORM 4000-WRITE-NEW-MASTER THRU 4000-EXIT
+001690             ADD 1 TO WS-NEW-COUNT
+001700     END-EVALUATE.
+001710 2000-EXIT.
+001720     EXIT.
+001730*
+001740* ---------------------------------------------------------------
+001750* 3000-BUILD-FROM-OLD - LOAD THE WORK RECORD FROM THE CURRENT OLD
+001760* MASTER RECORD SO IT CAN BE CARRIED FORWARD OR UPDATED.
+001770* ---------------------------------------------------------------
+001780 3000-BUILD-FROM-OLD.
+001790     MOVE CM-COIL-ID TO WM-COIL-ID.
+001800     MOVE CM-HISTORY-COUNT TO WM-HISTORY-COUNT.
+001810     PERFORM 3050-COPY-HISTORY THRU 3050-EXIT
+001820         VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 5.
+001830 3000-EXIT.
+001840     EXIT.
+001850*
+001860 3050-COPY-HISTORY.
+001870     MOVE CM-HIST-DATE (WS-SUB) TO WM-HIST-DATE (WS-SUB).
+001880     MOVE CM-HIST-FLUX (WS-SUB) TO WM-HIST-FLUX (WS-SUB).
+001890 3050-EXIT.
+001900     EXIT.
+001910*
+001920* ---------------------------------------------------------------
+001930* 3100-BUILD-FROM-TRANS - THIS COIL HAS NO MASTER RECORD YET;
+001940* START A FRESH ONE KEYED BY THE TRANSACTION'S COIL-ID.
+001950* ---------------------------------------------------------------
+001960 3100-BUILD-FROM-TRANS.
+001970     MOVE ZERO TO WS-MASTER-WORK.
+001980     MOVE ST-COIL-ID TO WM-COIL-ID.
+001990     MOVE ZERO TO WM-HISTORY-COUNT.
+002000 3100-EXIT.
+002010     EXIT.
+002020*
+002030* ---------------------------------------------------------------
+002040* 3500-APPLY-TRANS-GROUP - ROLL IN THIS TRANSACTION AND ANY OTHER
+002050* TRANSACTIONS THAT FOLLOW IT FOR THE SAME COIL-ID.
+002060* ---------------------------------------------------------------
+002070 3500-APPLY-TRANS-GROUP.
+002080     PERFORM 3600-ADD-HISTORY-ENTRY THRU 3600-EXIT.
+002090     PERFORM 1200-READ-TRANS THRU 1200-EXIT.
+002100     PERFORM 3700-CONSUME-TRANS-GROUP THRU 3700-EXIT
+002110         UNTIL TR-EOF OR ST-COIL-ID NOT = WM-COIL-ID.
+002120 3500-EXIT.
+002130     EXIT.
+002140*
+002150 3700-CONSUME-TRANS-GROUP.
+002160     PERFORM 3600-ADD-HISTORY-ENTRY THRU 3600-EXIT.
+002170     PERFORM 1200-READ-TRANS THRU 1200-EXIT.
+002180 3700-EXIT.
+002190     EXIT.
+002200*
+002210* ---------------------------------------------------------------
+002220* 3600-ADD-HISTORY-ENTRY - APPEND ONE READING TO THE WORK RECORD'S
+002230* HISTORY, DROPPING THE OLDEST READING WHEN IT IS ALREADY FULL.
+002240* ---------------------------------------------------------------
+002250 3600-ADD-HISTORY-ENTRY.
+002260     IF WM-HISTORY-COUNT < 5
+002270         ADD 1 TO WM-HISTORY-COUNT
+002280     ELSE
+002290         PERFORM 3650-SHIFT-HISTORY THRU 3650-EXIT
+002300             VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 4
+002310     END-IF.
+002320     MOVE ST-RUN-DATE TO WM-HIST-DATE (WM-HISTORY-COUNT).
+002330     MOVE ST-FLUX-DENSITY TO WM-HIST-FLUX (WM-HISTORY-COUNT).
+002340 3600-EXIT.
+002350     EXIT.
+002360*
+002370 3650-SHIFT-HISTORY.
+002380     MOVE WM-HIST-DATE (WS-SUB + 1) TO WM-HIST-DATE (WS-SUB).
+002390     MOVE WM-HIST-FLUX (WS-SUB + 1) TO WM-HIST-FLUX (WS-SUB).
+002400 3650-EXIT.
+002410     EXIT.
+002420*
+002430* ---------------------------------------------------------------
+002440* 4000-WRITE-NEW-MASTER - MOVE THE FINISHED WORK RECORD TO THE NEW
+002450* MASTER GENERATION AND WRITE IT.
+002460* ---------------------------------------------------------------
+002470 4000-WRITE-NEW-MASTER.
+002480     MOVE SPACES TO NEW-MASTER-RECORD.
+002490     MOVE WM-COIL-ID TO NM-COIL-ID.
+002500     MOVE WM-HISTORY-COUNT TO NM-HISTORY-COUNT.
+002510     PERFORM 4050-COPY-TO-NEW THRU 4050-EXIT
+002520         VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 5.
+002530     WRITE NEW-MASTER-RECORD.
+002540 4000-EXIT.
+002550     EXIT.
+002560*
+002570 4050-COPY-TO-NEW.
+002580     MOVE WM-HIST-DATE (WS-SUB) TO NM-HIST-DATE (WS-SUB).
+002590     MOVE WM-HIST-FLUX (WS-SUB) TO NM-HIST-FLUX (WS-SUB).
+002600 4050-EXIT.
+002610     EXIT.
+002620*
+002630* ---------------------------------------------------------------
+002640* 8000-TERMINATE - CLOSE FILES, SHOW A RUN SUMMARY, AND RETURN TO
+002650* THE OPERATING SYSTEM.
+002660* ---------------------------------------------------------------
+002670 8000-TERMINATE.
+002680     CLOSE OLD-MASTER-FILE.
+002690     CLOSE SORTED-TRANS-FILE.
+002700     CLOSE NEW-MASTER-FILE.
+002710     DISPLAY "COIL MASTER UPDATE COMPLETE - " WS-NEW-COUNT
+002720         " NEW, " WS-UPDATED-COUNT " UPDATED, " WS-CARRIED-COUNT
+002730         " CARRIED FORWARD UNCHANGED".
+002740 8000-EXIT.
+002750     EXIT.
