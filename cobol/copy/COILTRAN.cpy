@@ -0,0 +1,10 @@
+000100*****************************************************************
+000110* COILTRAN - COIL-TRANS-RECORD                                  *
+000120* ONE FLUX-DENSITY READING PRODUCED BY A FLUX-DENSITY BATCH RUN, *
+000130* FED TO MASTUPD TO ROLL INTO THE COIL MASTER HISTORY.           *
+000140*****************************************************************
+000150 01  COIL-TRANS-RECORD.
+000160     05  CT-COIL-ID               PIC X(06).
+000170     05  CT-RUN-DATE              PIC 9(08).
+000180     05  CT-FLUX-DENSITY          PIC 9(04)V9999.
+000190     05  FILLER                   PIC X(58).
