@@ -0,0 +1,16 @@
+000100*****************************************************************
+000110* COILPHYS - COIL-PHYS-RECORD                                   *
+000120* ONE SET OF PHYSICAL MEASUREMENTS FOR A COIL, USED TO DRIVE     *
+000130* BOTH THE FLUX-DENSITY AND MAGNETIC-FLUX-DENSITY FORMULAS FOR   *
+000140* THE RECONCILIATION RUN (COILRECN).                             *
+000150*****************************************************************
+000160 01  COIL-PHYS-RECORD.
+000170     05  CP-COIL-ID              PIC X(06).
+000180     05  CP-DIAMETER             PIC 9(04)V99.
+000190     05  CP-LENGTH               PIC 9(04)V99.
+000200     05  CP-CURRENT              PIC 9(04)V99.
+000210     05  CP-CORE-MATERIAL-CODE   PIC X(04).
+000220     05  CP-UOM-FLAG              PIC X(01).
+000230         88  CP-UOM-METRIC                VALUE 'M'.
+000240         88  CP-UOM-IMPERIAL              VALUE 'I'.
+000250     05  FILLER                  PIC X(51).
