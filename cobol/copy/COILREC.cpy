@@ -0,0 +1,15 @@
+000100******************************************************************
+000110* COILREC - COIL-SPEC-RECORD                                    *
+000120* INPUT RECORD FOR BATCH FLUX-DENSITY (FLUX2) RUNS.  ONE RECORD *
+000130* PER COIL TO BE TESTED ON A GIVEN SHIFT.                       *
+000140******************************************************************
+000150 01  COIL-SPEC-RECORD.
+000160     05  CS-COIL-ID              PIC X(06).
+000170     05  CS-COIL-DIAMETER        PIC 9(04)V99.
+000180     05  CS-COIL-LENGTH          PIC 9(04)V99.
+000190     05  CS-CURRENT              PIC 9(04)V99.
+000200     05  CS-UOM-FLAG              PIC X(01).
+000210         88  CS-UOM-METRIC                VALUE 'M'.
+000220         88  CS-UOM-IMPERIAL              VALUE 'I'.
+000230     05  CS-PART-NUMBER           PIC X(06).
+000240     05  FILLER                  PIC X(49).
