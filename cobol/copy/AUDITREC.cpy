@@ -0,0 +1,18 @@
+000100******************************************************************
+000110* AUDITREC - AUDIT-RECORD                                       *
+000120* ONE PERMANENT RECORD OF A SINGLE FLUX DENSITY CALCULATION,    *
+000130* WHETHER PRODUCED BY FLUX-DENSITY OR MAGNETIC-FLUX-DENSITY, SO *
+000140* A COIL'S TEST RESULT CAN BE PROVED LATER FOR COMPLIANCE OR    *
+000150* WARRANTY PURPOSES WITHOUT RELYING ON A PRINTOUT.               *
+000160******************************************************************
+000170 01  AUDIT-RECORD.
+000180     05  AR-RUN-DATE             PIC 9(08).
+000190     05  AR-RUN-TIME             PIC 9(08).
+000200     05  AR-OPERATOR-ID          PIC X(08).
+000210     05  AR-PROGRAM-ID           PIC X(08).
+000220     05  AR-COIL-ID              PIC X(06).
+000230     05  AR-INPUT-1              PIC 9(04)V9999.
+000240     05  AR-INPUT-2              PIC 9(04)V9999.
+000250     05  AR-INPUT-3              PIC 9(04)V9999.
+000260     05  AR-RESULT               PIC 9(04)V9999.
+000270     05  FILLER                  PIC X(10).
