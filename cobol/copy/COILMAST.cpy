@@ -0,0 +1,13 @@
+000100*****************************************************************
+000110* COILMAST - COIL-MASTER-RECORD                                 *
+000120* ONE RECORD PER COIL, CARRYING A ROLLING HISTORY OF ITS         *
+000130* FLUX-DENSITY READINGS SO MASTUPD CAN MAINTAIN IT AND TRENDRPT  *
+000140* CAN REPORT HOW A COIL'S READINGS HAVE MOVED OVER TIME.         *
+000150*****************************************************************
+000160 01  COIL-MASTER-RECORD.
+000170     05  CM-COIL-ID              PIC X(06).
+000180     05  CM-HISTORY-COUNT        PIC 9(01).
+000190     05  CM-HISTORY-ENTRY OCCURS 5 TIMES.
+000200         10  CM-HIST-DATE        PIC 9(08).
+000210         10  CM-HIST-FLUX        PIC 9(04)V9999.
+000220     05  FILLER                  PIC X(03).
