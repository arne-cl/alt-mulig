@@ -0,0 +1,201 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.     TRENDRPT.
+000120 AUTHOR.         D. OKONKWO.
+000130 INSTALLATION.   COIL TEST BENCH - MAGNETICS LAB.
+000140 DATE-WRITTEN.   2026-08-09.
+000150 DATE-COMPILED.
+000160*
+000170* MODIFICATION HISTORY
+000180*    2026-08-09  DPO  ORIGINAL - PRINTS EACH COIL'S FLUX-DENSITY
+000190*                     READING HISTORY FROM THE COIL MASTER FILE
+000200*                     (COILMAST) SO QA CAN SPOT A COIL DRIFTING
+000210*                     OUT OF SPEC ACROSS SUCCESSIVE TESTS.
+000220*    2026-08-09  DPO  WIDENED DL-FLUX-DENSITY TO FOUR DECIMAL
+000230*                     PLACES TO MATCH THE WIDENED FLUX DENSITY
+000240*                     HISTORY NOW CARRIED IN COILMAST.
+000241*    2026-08-09  DPO  ADDED FILE STATUS TO COIL-MASTER-FILE AND A
+000242*                     BOOTSTRAP CHECK FOR STATUS 35 SO A RUN
+000243*                     BEFORE COILMAST EXISTS PRINTS AN EMPTY
+000244*                     REPORT INSTEAD OF ABENDING.  ALSO FIXED
+000245*                     THREE PRINT-LINE FILLER MISCOUNTS THAT LEFT
+000246*                     WS-COIL-LINE, WS-HEADING-1 AND
+000247*                     WS-DETAIL-LINE ONE OR TWO BYTES OVER THE
+000248*                     80-BYTE REPORT-RECORD.
+000250*
+000260 ENVIRONMENT DIVISION.
+000270 CONFIGURATION SECTION.
+000280 SOURCE-COMPUTER.   GNUCOBOL.
+000290 OBJECT-COMPUTER.   GNUCOBOL.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT COIL-MASTER-FILE ASSIGN TO "COILMAST"
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000331         FILE STATUS IS WS-MASTER-STATUS.
+000340     SELECT REPORT-FILE ASSIGN TO "TRENDRPT"
+000350         ORGANIZATION IS LINE SEQUENTIAL.
+000360*
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390 FD  COIL-MASTER-FILE
+000400     RECORDING MODE IS F.
+000410     COPY COILMAST.
+000420*
+000430 FD  REPORT-FILE
+000440     RECORDING MODE IS F.
+000450 01  REPORT-RECORD               PIC X(80).
+000460*
+000470 WORKING-STORAGE SECTION.
+000480 77  WS-SUB                   PIC 9(01).
+000490 77  WS-LINE-COUNT            PIC 9(02) VALUE ZERO.
+000500 77  WS-PAGE-COUNT            PIC 9(04) VALUE ZERO.
+000510 77  WS-LINES-PER-PAGE        PIC 9(02) VALUE 50.
+000520 77  WS-COIL-COUNT            PIC 9(05) VALUE ZERO.
+000521 77  WS-MASTER-STATUS         PIC X(02).
+000530*
+000540 01  WS-SWITCHES.
+000550     05  WS-EOF-SWITCH        PIC X(01) VALUE 'N'.
+000560         88  EOF-YES                    VALUE 'Y'.
+000570         88  EOF-NO                     VALUE 'N'.
+000580*
+000590 01  WS-RUN-DATE.
+000600     05  WS-RUN-YY            PIC 9(02).
+000610     05  WS-RUN-MM            PIC 9(02).
+000620     05  WS-RUN-DD            PIC 9(02).
+000630*
+000640 01  WS-HEADING-1.
+000650     05  FILLER               PIC X(01) VALUE SPACE.
+000660     05  FILLER               PIC X(20) VALUE
+000670         "COIL TREND REPORT  ".
+000680     05  FILLER               PIC X(11) VALUE "  RUN DATE ".
+000690     05  H1-RUN-MM            PIC 99.
+000700     05  FILLER               PIC X(01) VALUE "/".
+000710     05  H1-RUN-DD            PIC 99.
+000720     05  FILLER               PIC X(01) VALUE "/".
+000730     05  H1-RUN-YY            PIC 99.
+000740     05  FILLER               PIC X(08) VALUE "  PAGE  ".
+000750     05  H1-PAGE-NO           PIC ZZZ9.
+000760     05  FILLER               PIC X(28) VALUE SPACE.
+000770*
+000780 01  WS-HEADING-2.
+000790     05  FILLER               PIC X(01) VALUE SPACE.
+000800     05  FILLER               PIC X(08) VALUE "COIL-ID ".
+000810     05  FILLER               PIC X(12) VALUE "  TEST DATE ".
+000820     05  FILLER               PIC X(14) VALUE " FLUX DENSITY ".
+000830     05  FILLER               PIC X(45) VALUE SPACE.
+000840*
+000850 01  WS-COIL-LINE.
+000860     05  FILLER               PIC X(01) VALUE SPACE.
+000870     05  TL-COIL-ID           PIC X(08).
+000880     05  FILLER               PIC X(71) VALUE SPACE.
+000890*
+000900 01  WS-DETAIL-LINE.
+000910     05  FILLER               PIC X(09) VALUE SPACE.
+000920     05  DL-TEST-DATE         PIC 9999/99/99.
+000930     05  FILLER               PIC X(03) VALUE SPACE.
+000940     05  DL-FLUX-DENSITY      PIC ZZZ9.9999.
+000950     05  FILLER               PIC X(49) VALUE SPACE.
+000960*
+000970 PROCEDURE DIVISION.
+000980*
+000990 0000-MAINLINE.
+001000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001010     PERFORM 2000-PROCESS-COIL THRU 2000-EXIT
+001020         UNTIL EOF-YES.
+001030     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001040     STOP RUN.
+001050*
+001060* ---------------------------------------------------------------
+001070* 1000-INITIALIZE - OPEN FILES, GET THE RUN DATE, AND PRIME THE
+001080* READ.  WS-LINE-COUNT IS FORCED HIGH SO THE FIRST COIL TRIGGERS
+001090* A HEADING BREAK.  IF COILMAST DOES NOT EXIST YET (NO COIL HAS
+001091* EVER BEEN THROUGH MASTUPD), STATUS 35 ON THE OPEN IS TREATED
+001092* AS AN IMMEDIATE END OF FILE SO THE REPORT COMES OUT EMPTY
+001093* INSTEAD OF ABENDING THE JOB.
+001100* ---------------------------------------------------------------
+001110 1000-INITIALIZE.
+001120     OPEN INPUT COIL-MASTER-FILE.
+001130     OPEN OUTPUT REPORT-FILE.
+001140     ACCEPT WS-RUN-DATE FROM DATE.
+001150     MOVE 99 TO WS-LINE-COUNT.
+001151     IF WS-MASTER-STATUS = "35"
+001152         SET EOF-YES TO TRUE
+001153     ELSE
+001154         PERFORM 1100-READ-MASTER THRU 1100-EXIT
+001155     END-IF.
+001170 1000-EXIT.
+001180     EXIT.
+001190*
+001200 1100-READ-MASTER.
+001210     READ COIL-MASTER-FILE
+001220         AT END
+001230             SET EOF-YES TO TRUE
+001240     END-READ.
+001250 1100-EXIT.
+001260     EXIT.
+001270*
+001280* ---------------------------------------------------------------
+001290* 2000-PROCESS-COIL - PRINT ONE COIL'S ID FOLLOWED BY ITS READING
+001300* HISTORY, OLDEST FIRST, THEN ADVANCE TO THE NEXT MASTER RECORD.
+001310* ---------------------------------------------------------------
+001320 2000-PROCESS-COIL.
+001330     IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+001340         PERFORM 4000-WRITE-HEADINGS THRU 4000-EXIT
+001350     END-IF.
+001360     MOVE CM-COIL-ID TO TL-COIL-ID.
+001370     WRITE REPORT-RECORD FROM WS-COIL-LINE
+001380         AFTER ADVANCING 1 LINE.
+001390     ADD 1 TO WS-LINE-COUNT.
+001400     ADD 1 TO WS-COIL-COUNT.
+001410     IF CM-HISTORY-COUNT > ZERO
+001420         PERFORM 3000-WRITE-HISTORY-LINE THRU 3000-EXIT
+001430             VARYING WS-SUB FROM 1 BY 1
+001440             UNTIL WS-SUB > CM-HISTORY-COUNT
+001450     END-IF.
+001460     PERFORM 1100-READ-MASTER THRU 1100-EXIT.
+001470 2000-EXIT.
+001480     EXIT.
+001490*
+001500* ---------------------------------------------------------------
+001510* 3000-WRITE-HISTORY-LINE - BREAK TO A NEW PAGE WHEN FULL, THEN
+001520* WRITE ONE READING FROM THE CURRENT COIL'S HISTORY.
+001530* ---------------------------------------------------------------
+001540 3000-WRITE-HISTORY-LINE.
+001550     IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+001560         PERFORM 4000-WRITE-HEADINGS THRU 4000-EXIT
+001570     END-IF.
+001580     MOVE CM-HIST-DATE (WS-SUB) TO DL-TEST-DATE.
+001590     MOVE CM-HIST-FLUX (WS-SUB) TO DL-FLUX-DENSITY.
+001600     WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+001610         AFTER ADVANCING 1 LINE.
+001620     ADD 1 TO WS-LINE-COUNT.
+001630 3000-EXIT.
+001640     EXIT.
+001650*
+001660* ---------------------------------------------------------------
+001670* 4000-WRITE-HEADINGS - START A NEW REPORT PAGE.
+001680* ---------------------------------------------------------------
+001690 4000-WRITE-HEADINGS.
+001700     ADD 1 TO WS-PAGE-COUNT.
+001710     MOVE WS-RUN-MM TO H1-RUN-MM.
+001720     MOVE WS-RUN-DD TO H1-RUN-DD.
+001730     MOVE WS-RUN-YY TO H1-RUN-YY.
+001740     MOVE WS-PAGE-COUNT TO H1-PAGE-NO.
+001750     WRITE REPORT-RECORD FROM WS-HEADING-1
+001760         AFTER ADVANCING PAGE.
+001770     WRITE REPORT-RECORD FROM WS-HEADING-2
+001780         AFTER ADVANCING 2 LINES.
+001790     MOVE ZERO TO WS-LINE-COUNT.
+001800 4000-EXIT.
+001810     EXIT.
+001820*
+001830* ---------------------------------------------------------------
+001840* 8000-TERMINATE - CLOSE FILES, SHOW A RUN SUMMARY, AND RETURN TO
+001850* THE OPERATING SYSTEM.
+001860* ---------------------------------------------------------------
+001870 8000-TERMINATE.
+001880     CLOSE COIL-MASTER-FILE.
+001890     CLOSE REPORT-FILE.
+001900     DISPLAY "COIL TREND REPORT COMPLETE - " WS-COIL-COUNT
+001910         " COILS REPORTED".
+001920 8000-EXIT.
+001930     EXIT.
