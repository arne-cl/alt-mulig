@@ -0,0 +1,64 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.     MATLOOKUP.
+000120 AUTHOR.         D. OKONKWO.
+000130 INSTALLATION.   COIL TEST BENCH - MAGNETICS LAB.
+000140 DATE-WRITTEN.   2026-08-09.
+000150 DATE-COMPILED.
+000160*
+000170* MODIFICATION HISTORY
+000180*    2026-08-09  DPO  ORIGINAL - SHOP-STANDARD CORE-MATERIAL
+000190*                     PERMEABILITY TABLE, CALLED BY
+000200*                     MAGNETIC-FLUX-DENSITY AND BY THE COIL
+000210*                     RECONCILIATION RUN (COILRECN) SO NEITHER ONE
+000220*                     RELIES ON A HAND-TYPED PERMEABILITY VALUE.
+000230*    2026-08-09  DPO  RESET CMT-IDX TO 1 BEFORE EACH SEARCH - THIS
+000240*                     IS A CALLED SUBPROGRAM WHOSE WORKING-STORAGE
+000250*                     SURVIVES ACROSS CALLS, SO WITHOUT THE RESET
+000260*                     A SEARCH PICKED UP WHEREVER THE INDEX WAS
+000270*                     LEFT BY THE PREVIOUS CALL INSTEAD OF
+000280*                     STARTING OVER AT THE TOP OF THE TABLE.
+000290*
+000300 ENVIRONMENT DIVISION.
+000310 CONFIGURATION SECTION.
+000320 SOURCE-COMPUTER.   GNUCOBOL.
+000330 OBJECT-COMPUTER.   GNUCOBOL.
+000340*
+000350 DATA DIVISION.
+000360 WORKING-STORAGE SECTION.
+000370*
+000380* SHOP-STANDARD PERMEABILITY BY CORE MATERIAL.  CHANGE HERE, NOT
+000390* AT THE TERMINAL, WHEN ENGINEERING ISSUES A NEW CONSTANT.
+000400*
+000410 01  CORE-MATERIAL-VALUES.
+000420     05  FILLER               PIC X(10) VALUE "AIR 000100".
+000430     05  FILLER               PIC X(10) VALUE "IRON500000".
+000440     05  FILLER               PIC X(10) VALUE "FERR150000".
+000450     05  FILLER               PIC X(10) VALUE "STEL400000".
+000460     05  FILLER               PIC X(10) VALUE "NICK060000".
+000470*
+000480 01  CORE-MATERIAL-TABLE REDEFINES CORE-MATERIAL-VALUES.
+000490     05  CMT-ENTRY OCCURS 5 TIMES INDEXED BY CMT-IDX.
+000500         10  CMT-CODE             PIC X(04).
+000510         10  CMT-PERMEABILITY     PIC 9(04)V99.
+000520*
+000530 LINKAGE SECTION.
+000540 01  LK-MATERIAL-CODE         PIC X(04).
+000550 01  LK-PERMEABILITY          PIC 9(04)V99.
+000560 01  LK-RETURN-CODE           PIC 9(02).
+000570     88  LK-FOUND                     VALUE ZERO.
+000580     88  LK-NOT-FOUND                 VALUE 01.
+000590*
+000600 PROCEDURE DIVISION USING LK-MATERIAL-CODE LK-PERMEABILITY
+000610         LK-RETURN-CODE.
+000620*
+000630 0000-MAINLINE.
+000640     MOVE ZERO TO LK-PERMEABILITY.
+000650     SET LK-FOUND TO TRUE.
+000660     SET CMT-IDX TO 1.
+000670     SEARCH CMT-ENTRY
+000680         AT END
+000690             SET LK-NOT-FOUND TO TRUE
+000700         WHEN CMT-CODE (CMT-IDX) = LK-MATERIAL-CODE
+000710             MOVE CMT-PERMEABILITY (CMT-IDX) TO LK-PERMEABILITY
+000720     END-SEARCH.
+000730     GOBACK.
