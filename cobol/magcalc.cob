@@ -0,0 +1,67 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.     MAGCALC.
+000120 AUTHOR.         D. OKONKWO.
+000130 INSTALLATION.   COIL TEST BENCH - MAGNETICS LAB.
+000140 DATE-WRITTEN.   2026-08-09.
+000150 DATE-COMPILED.
+000160*
+000170* MODIFICATION HISTORY
+000180*    2026-08-09  DPO  ORIGINAL - FORMULA PULLED OUT OF
+000190*                     MAGNETIC-FLUX-DENSITY SO IT CAN BE SHARED
+000200*                     WITH THE RECONCILIATION RUN AGAINST
+000210*                     FLUX-DENSITY (FLUXCALC).
+000220*    2026-08-09  DPO  WIDENED LK-RADIUS AND LK-FLUX-DENSITY TO
+000230*                     FOUR DECIMAL PLACES TO MATCH THE WIDENED
+000240*                     METERS-SCALE FIELDS THE CALLERS NOW PASS IN.
+000250*
+000260 ENVIRONMENT DIVISION.
+000270 CONFIGURATION SECTION.
+000280 SOURCE-COMPUTER.   GNUCOBOL.
+000290 OBJECT-COMPUTER.   GNUCOBOL.
+000300*
+000310 DATA DIVISION.
+000320 WORKING-STORAGE SECTION.
+000330 77  WS-PI                    PIC 9(01)V9(4) VALUE 3.1416.
+000340*
+000350 LINKAGE SECTION.
+000360 01  LK-PERMEABILITY          PIC 9(04)V99.
+000370 01  LK-CURRENT               PIC 9(04)V99.
+000380 01  LK-RADIUS                PIC 9(04)V9999.
+000390 01  LK-FLUX-DENSITY          PIC 9(04)V9999.
+000400 01  LK-RETURN-CODE           PIC 9(02).
+000410     88  LK-VALID                     VALUE ZERO.
+000420     88  LK-INVALID-RADIUS            VALUE 01.
+000430*
+000440 PROCEDURE DIVISION USING LK-PERMEABILITY LK-CURRENT LK-RADIUS
+000450         LK-FLUX-DENSITY LK-RETURN-CODE.
+000460*
+000470 0000-MAINLINE.
+000480     MOVE ZERO TO LK-FLUX-DENSITY.
+000490     PERFORM 1000-VALIDATE THRU 1000-EXIT.
+000500     IF LK-VALID
+000510         PERFORM 2000-COMPUTE-FLUX THRU 2000-EXIT
+000520     END-IF.
+000530     GOBACK.
+000540*
+000550* ---------------------------------------------------------------
+000560* 1000-VALIDATE - REJECT A ZERO, BLANK OR NON-NUMERIC RADIUS SO
+000570* THE CALLER NEVER DRIVES A DIVIDE BY ZERO.
+000580* ---------------------------------------------------------------
+000590 1000-VALIDATE.
+000600     SET LK-VALID TO TRUE.
+000610     IF LK-RADIUS IS NOT NUMERIC
+000620             OR LK-RADIUS = ZERO
+000630         SET LK-INVALID-RADIUS TO TRUE
+000640     END-IF.
+000650 1000-EXIT.
+000660     EXIT.
+000670*
+000680* ---------------------------------------------------------------
+000690* 2000-COMPUTE-FLUX - THE MAGNETIC FLUX DENSITY FORMULA.
+000700* ---------------------------------------------------------------
+000710 2000-COMPUTE-FLUX.
+000720     COMPUTE LK-FLUX-DENSITY ROUNDED =
+000730         (LK-PERMEABILITY * LK-CURRENT)
+000740         / (2 * (WS-PI * LK-RADIUS)).
+000750 2000-EXIT.
+000760     EXIT.
