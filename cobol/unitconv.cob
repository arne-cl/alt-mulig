@@ -0,0 +1,54 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.     UNITCONV.
+000120 AUTHOR.         D. OKONKWO.
+000130 INSTALLATION.   COIL TEST BENCH - MAGNETICS LAB.
+000140 DATE-WRITTEN.   2026-08-09.
+000150 DATE-COMPILED.
+000160*
+000170* MODIFICATION HISTORY
+000180*    2026-08-09  DPO  ORIGINAL - CONVERTS ONE MEASUREMENT FROM
+000190*                     INCHES TO METERS WHEN THE CALLER'S UNIT-OF-
+000200*                     MEASURE FLAG SAYS IMPERIAL, SO FLUX-DENSITY,
+000210*                     MAGNETIC-FLUX-DENSITY AND THE COIL
+000220*                     RECONCILIATION RUN (COILRECN) ALL CONVERT
+000230*                     BENCH READINGS THE SAME WAY BEFORE THE
+000240*                     EXISTING METRIC FORMULAS SEE THEM.
+000250*    2026-08-09  DPO  WIDENED LK-VALUE-OUT TO FOUR DECIMAL PLACES
+000260*                     - TWO WAS NOT ENOUGH ROOM FOR AN INCHES-TO-
+000270*                     METERS CONVERSION TO LAND ON ANYTHING BUT
+000280*                     ZERO FOR A SMALL BENCH READING.
+000290*
+000300 ENVIRONMENT DIVISION.
+000310 CONFIGURATION SECTION.
+000320 SOURCE-COMPUTER.   GNUCOBOL.
+000330 OBJECT-COMPUTER.   GNUCOBOL.
+000340*
+000350 DATA DIVISION.
+000360 WORKING-STORAGE SECTION.
+000370 77  WS-INCHES-TO-METERS      PIC 9(01)V9(4) VALUE 0.0254.
+000380*
+000390 LINKAGE SECTION.
+000400 01  LK-UOM-FLAG              PIC X(01).
+000410 01  LK-VALUE-IN              PIC 9(04)V99.
+000420 01  LK-VALUE-OUT             PIC 9(04)V9999.
+000430 01  LK-RETURN-CODE           PIC 9(02).
+000440     88  LK-VALID                     VALUE ZERO.
+000450     88  LK-INVALID-UOM-FLAG          VALUE 01.
+000460*
+000470 PROCEDURE DIVISION USING LK-UOM-FLAG LK-VALUE-IN LK-VALUE-OUT
+000480         LK-RETURN-CODE.
+000490*
+000500 0000-MAINLINE.
+000510     EVALUATE LK-UOM-FLAG
+000520         WHEN "M"
+000530             MOVE LK-VALUE-IN TO LK-VALUE-OUT
+000540             SET LK-VALID TO TRUE
+000550         WHEN "I"
+000560             COMPUTE LK-VALUE-OUT ROUNDED =
+000570                 LK-VALUE-IN * WS-INCHES-TO-METERS
+000580             SET LK-VALID TO TRUE
+000590         WHEN OTHER
+000600             MOVE ZERO TO LK-VALUE-OUT
+000610             SET LK-INVALID-UOM-FLAG TO TRUE
+000620     END-EVALUATE.
+000630     GOBACK.
